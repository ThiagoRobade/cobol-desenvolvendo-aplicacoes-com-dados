@@ -1,33 +1,1264 @@
-       IDENTIFICATION              DIVISION.
-       PROGRAM-ID. CLIENTES.
-      * COMENT√ÅRIO
-       ENVIRONMENT                 DIVISION.
-       CONFIGURATION               SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA                        DIVISION.
-       WORKING-STORAGE             SECTION.
-       01  WRK-NOME                PICTURE X(20)      VALUE SPACES.
-       01  WRK-SALDO               PICTURE S9(10)     COMP VALUE ZEROS.
-       01  WRK-SALDO-ED            PICTURE Z.ZZZ.ZZZ.ZZZ9,99.      
-              
-       PROCEDURE                   DIVISION.
-
-      *---------INPUT 
-           DISPLAY "DIGITE SEU NOME  ".
-               ACCEPT WRK-NOME.
-           DISPLAY "--------------------------------".    
-           DISPLAY "DIGITE SEU SALDO ".
-               ACCEPT WRK-SALDO.
-           DISPLAY "--------------------------------".    
-
-           DISPLAY WRK-NOME.
-           COMPUTE WRK-SALDO = WRK-SALDO * 1,10.
-           DISPLAY "--------------------------------". 
-                
-                MOVE WRK-SALDO TO WRK-SALDO-ED.
-           DISPLAY "SALDO " WRK-SALDO-ED.
-           DISPLAY "--------------------------------".
-
-           STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION          DIVISION.
+000020 PROGRAM-ID.             CLIENTES.
+000030 AUTHOR.                 EQUIPE-BATCH-CONTAS.
+000040 INSTALLATION.           DEPARTAMENTO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN.           2023-02-10.
+000060 DATE-COMPILED.          2023-02-10.
+000070*----------------------------------------------------------*
+000080* HISTORICO DE ALTERACOES                                  *
+000090*----------------------------------------------------------*
+000100* DATA       AUTOR   DESCRICAO                             *
+000110* 2023-02-10 EBC     VERSAO ORIGINAL (ACCEPT INTERATIVO).  *
+000120* 2026-08-09 EBC     PASSA A LER O ARQUIVO MESTRE DE       *
+000130*                    CLIENTES EM LOTE, UM REGISTRO POR VEZ,*
+000140*                    EM VEZ DE ACCEPT DE TERMINAL.         *
+000150* 2026-08-09 EBC     WRK-CLIENTE-ID PASSA A IDENTIFICAR O  *
+000160*                    CLIENTE EM TODAS AS LINHAS IMPRESSAS, *
+000170*                    JA QUE O NOME SOZINHO NAO E CHAVE.    *
+000180* 2026-08-09 EBC     TAXA DE JUROS PASSA A SER LIDA DO     *
+000190*                    ARQUIVO DE PARAMETROS CLIPARM, EM VEZ *
+000200*                    DE FICAR FIXA NO FONTE.                *
+000210* 2026-08-09 EBC     INCLUIDO RELATORIO IMPRESSO RELCLI,   *
+000220*                    COM CABECALHO, DETALHE E TOTAL, EM    *
+000230*                    SUBSTITUICAO AO DISPLAY DE TERMINAL.  *
+000240* 2026-08-09 EBC     SALDO NEGATIVO PASSA A RECEBER A TAXA *
+000250*                    DE MULTA POR CHEQUE ESPECIAL, EM VEZ  *
+000260*                    DA TAXA DE JUROS NORMAL.              *
+000270* 2026-08-09 EBC     INCLUIDA TRILHA DE AUDITORIA CLIAUDIT *
+000280*                    COM SALDO ANTERIOR, SALDO NOVO, TAXA  *
+000290*                    APLICADA E DATA DE EXECUCAO.          *
+000300* 2026-08-09 EBC     RODAPE DO RELATORIO AMPLIADO PARA UM  *
+000310*                    QUADRO DE TOTAIS DE CONTROLE DO LOTE. *
+000320* 2026-08-09 EBC     LAYOUT DO REGISTRO DE CLIENTE MOVIDO  *
+000330*                    PARA O COPYBOOK CLIREG, COMPARTILHADO *
+000340*                    COM OS DEMAIS PROGRAMAS DE CLIENTES.  *
+000350* 2026-08-09 EBC     PASSA A CONFERIR A DATA DO ULTIMO     *
+000360*                    PROCESSAMENTO EM CLICTRL E REJEITA    *
+000370*                    UMA SEGUNDA EXECUCAO NO MESMO DIA.    *
+000380* 2026-08-09 EBC     GRAVA CHECKPOINT EM CLICKPT A CADA N  *
+000390*                    CLIENTES E ACEITA PARM 'RESTART' PARA  *
+000400*                    RETOMAR APOS UM TERMINO ANORMAL.       *
+000410* 2026-08-09 EBC     CLIENTES COM CLI-STATUS INATIVO (VIDE  *
+000420*                    CLIMAINT) SAO IGNORADOS NO LOTE DE      *
+000430*                    JUROS.                                 *
+000440* 2026-08-09 EBC     TAXA DE JUROS PASSA A VARIAR CONFORME  *
+000450*                    CLI-TIPO-CONTA (POUPANCA, PREMIUM OU   *
+000460*                    EMPRESARIAL), LIDAS DE CLIPARM.         *
+000470* 2026-08-09 EBC     INCLUIDO RELATORIO DE EXCECOES RELEXC  *
+000480*                    PARA SALDOS FORA DA FAIXA ESPERADA.     *
+000490* 2026-08-09 EBC     JUROS GANHOS (SALDO POSITIVO) PASSAM A  *
+000500*                    SER ACUMULADOS EM CLI-SALDO-GANHO-ANO.  *
+000510* 2026-08-09 EBC     INCLUIDO O TIPO DE EXECUCAO (DIARIA OU  *
+000520*                    MENSAL) EM CLIPARM. NA DIARIA O JUROS   *
+000530*                    E APENAS ACUMULADO EM CLI-JUROS-ACUMU-  *
+000540*                    LADO; SO A MENSAL CAPITALIZA O SALDO.   *
+000550*                    A MULTA DE CHEQUE ESPECIAL CONTINUA     *
+000560*                    SENDO LANCADA TODO DIA, NAS DUAS.       *
+000570* 2026-08-09 EBC     SIMBOLO DA MOEDA PASSA A SER LIDO DE    *
+000580*                    CLIPARM E IMPRESSO NO RELATORIO E NO    *
+000590*                    RELATORIO DE EXCECOES (PADRAO "R$ ").   *
+000600* 2026-08-09 EBC     INCLUIDA CRITICA DE CADA CLIENTE ANTES  *
+000610*                    DE APLICAR OS JUROS. REGISTRO COM       *
+000620*                    CAMPO INVALIDO E DESVIADO PARA CLIREJ   *
+000630*                    COM O CODIGO DO MOTIVO E NAO E          *
+000640*                    ATUALIZADO NESTA EXECUCAO.              *
+000650* 2026-08-09 EBC     GRAVA UMA LINHA DE STATUS EM CLISTAT AO *
+000660*                    TERMINO, PARA A ROTINA DE MONITORACAO   *
+000670*                    DO LOTE SABER SE O JOB CONCLUIU E COM   *
+000680*                    QUE VOLUME.                             *
+000690* 2026-08-09 EBC     TODA VEZ QUE UMA TAXA DE CLIPARM MUDA   *
+000700*                    EM RELACAO A EXECUCAO ANTERIOR, E       *
+000710*                    GRAVADA UMA LINHA EM CLITXAH COM O      *
+000720*                    VALOR ANTIGO E O NOVO.                  *
+000730* 2026-08-09 EBC     A CRITICA DE ENTRADA PASSA A CONFERIR   *
+000740*                    TAMBEM O DIGITO VERIFICADOR DO CPF/     *
+000750*                    CNPJ, VIA A SUBROTINA DOCVALID.         *
+000760* 2026-08-09 EBC     CAMPOS DE VALOR EDITADOS NO RELATORIO,  *
+000770*                    NA AUDITORIA E NAS EXCECOES PASSAM A    *
+000780*                    TRAZER O SINAL, PARA SALDO NEGATIVO NAO *
+000790*                    SER CONFUNDIDO COM SALDO POSITIVO.      *
+000800* 2026-08-09 EBC     GERA UMA COPIA DE BACKUP DO MESTRE EM   *
+000810*                    CLIBKUP ANTES DE QUALQUER ATUALIZACAO   *
+000820*                    DE SALDO (UMA GERACAO POR EXECUCAO).    *
+000830* 2026-08-09 EBC     CLIENTE AINDA NAO ABERTO (CLI-DATA-     *
+000840*                    ABERTURA POSTERIOR A DATA DE EXECUCAO)  *
+000850*                    OU JA ENCERRADO (CLI-DATA-ENCERRAMENTO  *
+000860*                    PREENCHIDA E NAO POSTERIOR) E IGNORADO  *
+000870*                    NO LOTE DE JUROS, NOS MOLDES DO         *
+000880*                    CLI-INATIVO.                            *
+000890* 2026-08-09 EBC     ACEITA PARM 'SIMULAR' PARA UMA EXECUCAO *
+000900*                    DE SIMULACAO: CALCULA E IMPRIME TUDO    *
+000910*                    NORMALMENTE, MAS NAO REGRAVA O MESTRE,  *
+000920*                    NAO GRAVA AUDITORIA/CHECKPOINT/CLICTRL  *
+000930*                    E NAO GERA BACKUP, PARA CONFERENCIA     *
+000940*                    ANTES DE RODAR DE VERDADE.              *
+000950* 2026-08-09 EBC     CONTAS EM MOEDA ESTRANGEIRA (CLI-MOEDA  *
+000960*                    USD/EUR) PASSAM A USAR A TAXA DE JUROS  *
+000970*                    PROPRIA DA MOEDA (CLIPARM), EM VEZ DA   *
+000980*                    TAXA POR TIPO DE CONTA, E O RELATORIO   *
+000990*                    GANHA SUBTOTAIS DE SALDO POR MOEDA.     *
+001000* 2026-08-09 EBC     NOVO ARQUIVO CLIEXTR, UM REGISTRO DE    *
+001010*                    LAYOUT FIXO POR CLIENTE ATUALIZADO, NA  *
+001020*                    EXECUCAO REAL, PARA O SISTEMA DE        *
+001030*                    EXTRATOS CONSUMIR SEM DEPENDER DO       *
+001040*                    FORMATO DO RELATORIO IMPRESSO.          *
+001050* 2026-08-09 EBC     CLIBKUP PASSA A SER ORGANIZATION        *
+001060*                    SEQUENTIAL (ERA LINE SEQUENTIAL) PARA   *
+001070*                    NAO ARRISCAR O BYTE DE SINAL DOS CAMPOS *
+001080*                    NUMERICOS COLIDIR COM O DELIMITADOR DE  *
+001090*                    LINHA, NOS MOLDES DO CLIEXTR E DOS       *
+001100*                    DEMAIS ARQUIVOS DE CONTROLE.             *
+001110* 2026-08-09 EBC     A GERACAO DE BACKUP (1160) DEIXA DE      *
+001120*                    RODAR NUM REINICIO (PARM 'RESTART'):     *
+001130*                    O BACKUP DA EXECUCAO ORIGINAL JA E A     *
+001140*                    FOTOGRAFIA LIMPA DO MESTRE ANTES DA      *
+001150*                    ATUALIZACAO; REABRIR O CLIBKUP NO        *
+001160*                    REINICIO SOBRESCREVERIA ESSA GERACAO     *
+001170*                    COM DADOS PARCIALMENTE ATUALIZADOS.      *
+001180* 2026-08-09 EBC     O VALOR DE JUROS GRAVADO NA AUDITORIA,   *
+001190*                    NO EXTRATO (CLIEXTR) E NO TOTAL DE       *
+001200*                    CONTROLE PASSA A SER O JUROS REALMENTE   *
+001210*                    APLICADO NO PERIODO (WRK-JUROS-DIARIO),  *
+001220*                    E NAO MAIS A DIFERENCA DE SALDO - QUE    *
+001230*                    NA EXECUCAO DIARIA FICA ZERADA PORQUE O  *
+001240*                    SALDO SO MUDA NO FECHAMENTO MENSAL.      *
+001250* 2026-08-09 EBC     INCLUIDO CLI-DATA-ULTIMO-JUROS (CLIREG), *
+001260*                    ATUALIZADO A CADA CLIENTE PROCESSADO,    *
+001270*                    PARA O CLIINQ MOSTRAR A DATA DO ULTIMO   *
+001280*                    LANCAMENTO DE JUROS DA CONTA.            *
+001290* 2026-08-09 EBC     NO FECHAMENTO MENSAL, CONTA ABERTA       *
+001300*                    DENTRO DO PROPRIO MES DA EXECUCAO TEM O  *
+001310*                    JUROS DO PERIODO PRORRATEADO PELOS DIAS  *
+001320*                    EM QUE FICOU ABERTA (CONVENCAO 30/360).  *
+001330* 2026-08-09 EBC     1120-REGISTRAR-HISTORICO-TAXAS SO E      *
+001340*                    CHAMADA EM MODO-REAL; NUMA SIMULACAO NAO *
+001350*                    GRAVA CLITXULT/CLITXAH, POIS NENHUMA     *
+001360*                    TAXA FOI DE FATO POSTADA NO MESTRE.      *
+001370* 2026-08-09 EBC     CORRIGIDO O RATEIO DA CONTA ABERTA NO    *
+001380*                    MES: O PERCENTUAL PRORRATEADO PASSA A    *
+001390*                    SER APLICADO EM TODO DIA EM QUE O JUROS  *
+001400*                    E CALCULADO (DIARIO OU MENSAL) ENQUANTO  *
+001410*                    A CONTA ESTIVER NO MES DE ABERTURA, E    *
+001420*                    NAO SO NA PARCELA DO FECHAMENTO MENSAL - *
+001430*                    DO CONTRARIO, AS EXECUCOES DIARIAS ENTRE *
+001440*                    A ABERTURA E O FECHAMENTO JA TERIAM       *
+001450*                    ACUMULADO JUROS CHEIOS, NAO PRORRATEADOS.*
+001460* 2026-08-09 EBC     CORRIGIDO O CALCULO DE JUROS DO LOTE     *
+001470*                    DIARIO: WRK-FATOR-APLICADO E A TAXA DO   *
+001480*                    MES (1,10 = 10%), MAS O LOTE RODA TODO   *
+001490*                    DIA E SO CAPITALIZA NO FECHAMENTO, E O   *
+001500*                    JUROS DE CADA EXECUCAO ESTAVA SOMANDO A  *
+001510*                    TAXA CHEIA EM CLI-JUROS-ACUMULADO SEM    *
+001520*                    DIVIDIR PELOS DIAS DO PERIODO - 30       *
+001530*                    EXECUCOES DIARIAS FECHAVAM O MES EM      *
+001540*                    ~30X A TAXA CONFIGURADA. WRK-JUROS-      *
+001550*                    DIARIO PASSA A SER CALCULADO JA DIVIDIDO *
+001560*                    POR WRK-DIAS-PERIODO (30). COM ISSO, O   *
+001570*                    RATEIO EXPLICITO DE CONTA ABERTA NO MES  *
+001580*                    (2045-CALCULAR-PRORATA, ACIMA) FICOU     *
+001590*                    REDUNDANTE - A CONTA JA SO ENTRA EM 2050 *
+001600*                    A PARTIR DO DIA DE ABERTURA (VIA 2010),  *
+001610*                    ENTAO O RATEIO POR DIA ATIVO JA OCORRE   *
+001620*                    NATURALMENTE PELA CONTAGEM DE EXECUCOES; *
+001630*                    MANTER O PERCENTUAL EXPLICITO SOBRE UM   *
+001640*                    VALOR QUE JA E UMA FATIA DIARIA IRIA      *
+001650*                    DESCONTAR O JUROS DUAS VEZES. O          *
+001660*                    PARAGRAFO 2045 E OS CAMPOS QUE SO ELE    *
+001670*                    USAVA (WRK-AAMM-ABERTURA, WRK-AAMM-      *
+001680*                    EXECUCAO, WRK-DIA-ABERTURA, WRK-DIAS-    *
+001690*                    ATIVOS, WRK-PCT-PRORATA) FORAM REMOVIDOS.*
+001700* 2026-08-09 EBC     1120-REGISTRAR-HISTORICO-TAXAS PASSA A   *
+001710*                    SER CHAMADA DEPOIS DE 1150-VERIFICAR-    *
+001720*                    DATA-EXECUCAO (MESMA ORDEM JA USADA POR  *
+001730*                    1160) - ANTES, UM RETRY NUM DIA JA        *
+001740*                    EXECUTADO GRAVAVA LINHA NO HISTORICO DE  *
+001750*                    TAXA (CLITXAH) E SOBRESCREVIA O CLITXULT *
+001760*                    ANTES DE 1150 ABORTAR O LOTE, REGISTRANDO*
+001770*                    UMA TROCA DE TAXA PARA UMA EXECUCAO QUE  *
+001780*                    NAO CHEGOU A POSTAR JUROS NENHUM.        *
+001790*----------------------------------------------------------*
+001800 ENVIRONMENT             DIVISION.
+001810 CONFIGURATION           SECTION.
+001820 SPECIAL-NAMES.
+001830     DECIMAL-POINT IS COMMA.
+001840
+001850 INPUT-OUTPUT            SECTION.
+001860 FILE-CONTROL.
+001870*----------------------------------------------------------*
+001880* ARQUIVO MESTRE DE CLIENTES - ACESSO POR NUMERO DO CLIENTE*
+001890*----------------------------------------------------------*
+001900     SELECT CLIENTES-MASTER ASSIGN TO "CLIMSTR"
+001910         ORGANIZATION IS INDEXED
+001920         ACCESS MODE IS DYNAMIC
+001930         RECORD KEY IS CLI-ID
+001940         FILE STATUS IS FS-CLIENTES-MASTER.
+001950*----------------------------------------------------------*
+001960* ARQUIVO DE PARAMETROS - TAXA DE JUROS DO DIA              *
+001970*----------------------------------------------------------*
+001980     SELECT PARAMETROS ASSIGN TO "CLIPARM"
+001990         ORGANIZATION IS SEQUENTIAL
+002000         FILE STATUS IS FS-PARAMETROS.
+002010*----------------------------------------------------------*
+002020* RELATORIO IMPRESSO DE CLIENTES (SAIDA SYSOUT)             *
+002030*----------------------------------------------------------*
+002040     SELECT RELATORIO ASSIGN TO "RELCLI"
+002050         ORGANIZATION IS LINE SEQUENTIAL
+002060         FILE STATUS IS FS-RELATORIO.
+002070*----------------------------------------------------------*
+002080* TRILHA DE AUDITORIA DAS ALTERACOES DE SALDO               *
+002090*----------------------------------------------------------*
+002100     SELECT AUDITORIA ASSIGN TO "CLIAUDIT"
+002110         ORGANIZATION IS LINE SEQUENTIAL
+002120         FILE STATUS IS FS-AUDITORIA.
+002130*----------------------------------------------------------*
+002140* REGISTRO DE CONTROLE DA ULTIMA EXECUCAO DO LOTE           *
+002150*----------------------------------------------------------*
+002160     SELECT CONTROLE ASSIGN TO "CLICTRL"
+002170         ORGANIZATION IS SEQUENTIAL
+002180         FILE STATUS IS FS-CONTROLE.
+002190*----------------------------------------------------------*
+002200* CHECKPOINT DE REINICIO DO LOTE                            *
+002210*----------------------------------------------------------*
+002220     SELECT CHECKPOINT ASSIGN TO "CLICKPT"
+002230         ORGANIZATION IS SEQUENTIAL
+002240         FILE STATUS IS FS-CHECKPOINT.
+002250*----------------------------------------------------------*
+002260* RELATORIO DE EXCECOES - SALDOS FORA DA FAIXA ESPERADA     *
+002270*----------------------------------------------------------*
+002280     SELECT EXCECOES ASSIGN TO "RELEXC"
+002290         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS FS-EXCECOES.
+002310*----------------------------------------------------------*
+002320* REJEITOS DA CRITICA DE ENTRADA - REGISTRO COM CAMPO       *
+002330* INVALIDO, NAO ATUALIZADO NESTA EXECUCAO                   *
+002340*----------------------------------------------------------*
+002350     SELECT REJEITOS ASSIGN TO "CLIREJ"
+002360         ORGANIZATION IS LINE SEQUENTIAL
+002370         FILE STATUS IS FS-REJEITOS.
+002380*----------------------------------------------------------*
+002390* ARQUIVO DE STATUS DE CONCLUSAO DO LOTE, PARA A ROTINA DE  *
+002400* MONITORACAO ACOMPANHAR O JOB SEM PRECISAR LER O SYSOUT    *
+002410*----------------------------------------------------------*
+002420     SELECT NOTIFICACAO ASSIGN TO "CLISTAT"
+002430         ORGANIZATION IS LINE SEQUENTIAL
+002440         FILE STATUS IS FS-NOTIFICACAO.
+002450*----------------------------------------------------------*
+002460* ULTIMA TAXA CONHECIDA (PARA DETECTAR MUDANCA DE TAXA) E   *
+002470* HISTORICO DE MUDANCA DE TAXA                              *
+002480*----------------------------------------------------------*
+002490     SELECT TAXA-ANTERIOR ASSIGN TO "CLITXULT"
+002500         ORGANIZATION IS SEQUENTIAL
+002510         FILE STATUS IS FS-TAXA-ANTERIOR.
+002520     SELECT TAXA-HISTORICO ASSIGN TO "CLITXAH"
+002530         ORGANIZATION IS LINE SEQUENTIAL
+002540         FILE STATUS IS FS-TAXA-HISTORICO.
+002550*----------------------------------------------------------*
+002560* COPIA DE BACKUP DO MESTRE, GERADA ANTES DE CADA ATUALI-   *
+002570* ZACAO DE SALDO (UMA GERACAO POR EXECUCAO REAL)            *
+002580*----------------------------------------------------------*
+002590     SELECT BACKUP-MESTRE ASSIGN TO "CLIBKUP"
+002600         ORGANIZATION IS SEQUENTIAL
+002610         FILE STATUS IS FS-BACKUP-MESTRE.
+002620*----------------------------------------------------------*
+002630* EXTRATO EM FORMATO FIXO PARA O SISTEMA DE EXTRATOS LER    *
+002640* UM REGISTRO POR CLIENTE ATUALIZADO NA EXECUCAO REAL       *
+002650*----------------------------------------------------------*
+002660     SELECT EXTRATO ASSIGN TO "CLIEXTR"
+002670         ORGANIZATION IS SEQUENTIAL
+002680         FILE STATUS IS FS-EXTRATO.
+002690
+002700 DATA                    DIVISION.
+002710 FILE                    SECTION.
+002720 FD  CLIENTES-MASTER
+002730     LABEL RECORD IS STANDARD.
+002740     COPY CLIREG.
+002750
+002760 FD  PARAMETROS
+002770     LABEL RECORD IS STANDARD.
+002780 01  PARM-REGISTRO.
+002790     05  PARM-FATOR-JUROS    PICTURE 9V99.
+002800     05  PARM-FATOR-MULTA    PICTURE 9V99.
+002810     05  PARM-FATOR-PREMIUM  PICTURE 9V99.
+002820     05  PARM-FATOR-EMPRESA  PICTURE 9V99.
+002830     05  PARM-FATOR-USD      PICTURE 9V99.
+002840     05  PARM-FATOR-EUR      PICTURE 9V99.
+002850     05  PARM-LIMITE-OVERDR  PICTURE S9(10).
+002860     05  PARM-SALDO-MAXIMO   PICTURE 9(10).
+002870     05  PARM-TIPO-EXECUCAO  PICTURE X(01).
+002880     05  PARM-SIMBOLO-MOEDA  PICTURE X(03).
+002890
+002900 FD  RELATORIO
+002910     LABEL RECORD IS STANDARD.
+002920 01  REL-LINHA               PICTURE X(132).
+002930
+002940 FD  AUDITORIA
+002950     LABEL RECORD IS STANDARD.
+002960 01  AUD-LINHA                PICTURE X(80).
+002970
+002980 FD  CONTROLE
+002990     LABEL RECORD IS STANDARD.
+003000 01  CTRL-REGISTRO.
+003010     05  CTRL-ULTIMA-DATA     PICTURE 9(08).
+003020
+003030 FD  CHECKPOINT
+003040     LABEL RECORD IS STANDARD.
+003050 01  CKPT-REGISTRO.
+003060     05  CKPT-ULTIMO-ID        PICTURE 9(06).
+003070
+003080 FD  EXCECOES
+003090     LABEL RECORD IS STANDARD.
+003100 01  EXC-LINHA                 PICTURE X(132).
+003110
+003120 FD  REJEITOS
+003130     LABEL RECORD IS STANDARD.
+003140 01  REJ-LINHA                 PICTURE X(132).
+003150
+003160 FD  NOTIFICACAO
+003170     LABEL RECORD IS STANDARD.
+003180 01  STAT-LINHA                PICTURE X(80).
+003190
+003200 FD  TAXA-ANTERIOR
+003210     LABEL RECORD IS STANDARD.
+003220 01  TXULT-REGISTRO.
+003230     05  TXULT-FATOR-JUROS    PICTURE 9V99.
+003240     05  TXULT-FATOR-MULTA    PICTURE 9V99.
+003250     05  TXULT-FATOR-PREMIUM  PICTURE 9V99.
+003260     05  TXULT-FATOR-EMPRESA  PICTURE 9V99.
+003270
+003280 FD  TAXA-HISTORICO
+003290     LABEL RECORD IS STANDARD.
+003300 01  TXAH-LINHA                PICTURE X(80).
+003310
+003320 FD  BACKUP-MESTRE
+003330     LABEL RECORD IS STANDARD.
+003340 01  BKP-LINHA                 PICTURE X(132).
+003350
+003360 FD  EXTRATO
+003370     LABEL RECORD IS STANDARD.
+003380 01  EXT-REGISTRO.
+003390     05  EXT-DATA               PICTURE 9(08).
+003400     05  EXT-ID                 PICTURE 9(06).
+003410     05  EXT-NOME               PICTURE X(20).
+003420     05  EXT-MOEDA               PICTURE X(03).
+003430     05  EXT-SALDO-ANTERIOR     PICTURE S9(10).
+003440     05  EXT-SALDO-NOVO         PICTURE S9(10).
+003450     05  EXT-JUROS-APLICADO     PICTURE S9(10).
+003460     05  FILLER                 PICTURE X(13) VALUE SPACES.
+003470
+003480 WORKING-STORAGE         SECTION.
+003490 01  WRK-FLAGS.
+003500     05  WRK-FIM-ARQUIVO PICTURE X(01)      VALUE "N".
+003510         88  FIM-ARQUIVO-CLIENTES           VALUE "S".
+003520     05  WRK-TIPO-EXECUCAO PICTURE X(01)    VALUE "M".
+003530         88  TIPO-DIARIO                    VALUE "D".
+003540         88  TIPO-MENSAL                    VALUE "M".
+003550     05  WRK-FIM-BACKUP    PICTURE X(01)    VALUE "N".
+003560         88  FIM-BACKUP-MESTRE               VALUE "S".
+003570     05  WRK-MODO-EXECUCAO PICTURE X(01)    VALUE "R".
+003580         88  MODO-REAL                      VALUE "R".
+003590         88  MODO-SIMULACAO                 VALUE "S".
+003600 01  FS-CLIENTES-MASTER  PICTURE X(02)      VALUE "00".
+003610 01  FS-PARAMETROS       PICTURE X(02)      VALUE "00".
+003620 01  FS-RELATORIO        PICTURE X(02)      VALUE "00".
+003630 01  FS-AUDITORIA        PICTURE X(02)      VALUE "00".
+003640 01  FS-CONTROLE         PICTURE X(02)      VALUE "00".
+003650 01  FS-CHECKPOINT       PICTURE X(02)      VALUE "00".
+003660 01  FS-EXCECOES         PICTURE X(02)      VALUE "00".
+003670 01  FS-REJEITOS         PICTURE X(02)      VALUE "00".
+003680 01  FS-NOTIFICACAO      PICTURE X(02)      VALUE "00".
+003690 01  FS-TAXA-ANTERIOR    PICTURE X(02)      VALUE "00".
+003700 01  FS-TAXA-HISTORICO   PICTURE X(02)      VALUE "00".
+003710 01  FS-BACKUP-MESTRE    PICTURE X(02)      VALUE "00".
+003720 01  FS-EXTRATO          PICTURE X(02)      VALUE "00".
+003730 77  WRK-LIMITE-OVERDR   PICTURE S9(10)     COMP VALUE -500000.
+003740 77  WRK-SALDO-MAXIMO    PICTURE 9(10)      COMP VALUE 999999999.
+003750 77  WRK-CONT-EXCECOES   PICTURE 9(06)      COMP VALUE ZEROS.
+003760 77  WRK-CONT-REJEITADOS PICTURE 9(06)      COMP VALUE ZEROS.
+003770 01  WRK-CRITICA.
+003780     05  WRK-CLIENTE-VALIDO  PICTURE X(01)  VALUE "S".
+003790         88  CLIENTE-VALIDO                 VALUE "S".
+003800         88  CLIENTE-INVALIDO               VALUE "N".
+003810     05  WRK-COD-MOTIVO-REJ  PICTURE 9(02)  VALUE ZEROS.
+003820     05  WRK-DOC-VALIDO      PICTURE X(01)  VALUE "S".
+003830         88  DOCUMENTO-OK                   VALUE "S".
+003840         88  DOCUMENTO-COM-ERRO             VALUE "N".
+003850 77  WRK-CONT-CHECKPOINT PICTURE 9(04)      COMP VALUE ZEROS.
+003860 77  WRK-CKPT-INTERVALO  PICTURE 9(04)      VALUE 0050.
+003870 77  WRK-DATA-EXECUCAO   PICTURE 9(08)      VALUE ZEROS.
+003880 77  WRK-SALDO-ANTERIOR  PICTURE S9(10)     COMP VALUE ZEROS.
+003890 77  WRK-CLIENTE-ID       PICTURE 9(06)      VALUE ZEROS.
+003900 77  WRK-SALDO-ED        PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+003910 77  WRK-FATOR-JUROS     PICTURE S9V99      VALUE 1,10.
+003920 77  WRK-FATOR-MULTA     PICTURE S9V99      VALUE 1,15.
+003930 77  WRK-FATOR-PREMIUM   PICTURE S9V99      VALUE 1,12.
+003940 77  WRK-FATOR-EMPRESA   PICTURE S9V99      VALUE 1,08.
+003950 77  WRK-FATOR-USD       PICTURE S9V99      VALUE 1,05.
+003960 77  WRK-FATOR-EUR       PICTURE S9V99      VALUE 1,03.
+003970 77  WRK-FATOR-APLICADO  PICTURE S9V99      VALUE ZEROS.
+003980 77  WRK-CONT-LIDOS      PICTURE 9(06)      COMP VALUE ZEROS.
+003990 77  WRK-CONT-CLIENTES   PICTURE 9(06)      COMP VALUE ZEROS.
+004000 77  WRK-TOTAL-SALDO     PICTURE S9(12)     COMP VALUE ZEROS.
+004010 77  WRK-TOTAL-SALDO-ANT PICTURE S9(12)     COMP VALUE ZEROS.
+004020 77  WRK-TOTAL-JUROS     PICTURE S9(12)     COMP VALUE ZEROS.
+004030 77  WRK-JUROS-DIARIO    PICTURE S9(10)     COMP VALUE ZEROS.
+004040 77  WRK-SIMBOLO-MOEDA   PICTURE X(03)      VALUE "R$ ".
+004050 77  WRK-SIMBOLO-REGISTRO PICTURE X(03)     VALUE SPACES.
+004060 77  WRK-TOTAL-SALDO-BRL PICTURE S9(12)     COMP VALUE ZEROS.
+004070 77  WRK-TOTAL-SALDO-USD PICTURE S9(12)     COMP VALUE ZEROS.
+004080 77  WRK-TOTAL-SALDO-EUR PICTURE S9(12)     COMP VALUE ZEROS.
+004090 77  WRK-DIAS-PERIODO    PICTURE 9(02)      COMP VALUE 30.
+004100
+004110*----------------------------------------------------------*
+004120* LINHAS DO RELATORIO IMPRESSO                              *
+004130*----------------------------------------------------------*
+004140 01  REL-CABECALHO-1.
+004150     05  REL-CAB-TITULO      PICTURE X(40).
+004160     05  FILLER              PICTURE X(92) VALUE SPACES.
+004170 01  REL-CABECALHO-2.
+004180     05  FILLER              PICTURE X(08) VALUE "CLIENTE ".
+004190     05  FILLER              PICTURE X(22) VALUE "NOME".
+004200     05  FILLER              PICTURE X(20)
+004210             VALUE "SALDO ATUALIZADO".
+004220     05  FILLER              PICTURE X(82)
+004230             VALUE SPACES.
+004240 01  REL-DETALHE.
+004250     05  REL-DET-ID          PICTURE 9(06).
+004260     05  FILLER              PICTURE X(02) VALUE SPACES.
+004270     05  REL-DET-NOME        PICTURE X(20).
+004280     05  FILLER              PICTURE X(02) VALUE SPACES.
+004290     05  REL-DET-MOEDA       PICTURE X(03).
+004300     05  REL-DET-SALDO       PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+004310     05  FILLER              PICTURE X(77) VALUE SPACES.
+004320 01  REL-TIT-CONTROLE.
+004330     05  FILLER              PICTURE X(30)
+004340             VALUE "QUADRO DE TOTAIS DE CONTROLE".
+004350     05  FILLER              PICTURE X(102) VALUE SPACES.
+004360 01  REL-RODAPE.
+004370     05  REL-ROD-ROTULO      PICTURE X(30).
+004380     05  REL-ROD-MOEDA       PICTURE X(03).
+004390     05  REL-ROD-VALOR       PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+004400     05  FILLER              PICTURE X(79) VALUE SPACES.
+004410
+004420*----------------------------------------------------------*
+004430* LINHA DA TRILHA DE AUDITORIA                              *
+004440*----------------------------------------------------------*
+004450 01  AUD-REGISTRO.
+004460     05  AUD-DATA            PICTURE 9(08).
+004470     05  FILLER              PICTURE X(01) VALUE SPACES.
+004480     05  AUD-CLIENTE-ID      PICTURE 9(06).
+004490     05  FILLER              PICTURE X(01) VALUE SPACES.
+004500     05  AUD-SALDO-ANTERIOR  PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+004510     05  FILLER              PICTURE X(01) VALUE SPACES.
+004520     05  AUD-SALDO-NOVO      PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+004530     05  FILLER              PICTURE X(01) VALUE SPACES.
+004540     05  AUD-TAXA-APLICADA   PICTURE 9V99.
+004550     05  FILLER              PICTURE X(01) VALUE SPACES.
+004560     05  AUD-JUROS-DIA       PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+004570     05  FILLER              PICTURE X(04) VALUE SPACES.
+004580
+004590*----------------------------------------------------------*
+004600* LINHAS DO RELATORIO DE EXCECOES                            *
+004610*----------------------------------------------------------*
+004620 01  EXC-CABECALHO.
+004630     05  FILLER              PICTURE X(46)
+004640             VALUE "RELATORIO DE EXCECOES - SALDOS FORA DA FAIXA".
+004650     05  FILLER              PICTURE X(86) VALUE SPACES.
+004660 01  EXC-DETALHE.
+004670     05  EXC-DET-ID          PICTURE 9(06).
+004680     05  FILLER              PICTURE X(02) VALUE SPACES.
+004690     05  EXC-DET-NOME        PICTURE X(20).
+004700     05  FILLER              PICTURE X(02) VALUE SPACES.
+004710     05  EXC-DET-MOEDA       PICTURE X(03).
+004720     05  EXC-DET-SALDO       PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+004730     05  FILLER              PICTURE X(02) VALUE SPACES.
+004740     05  EXC-DET-MOTIVO      PICTURE X(30).
+004750     05  FILLER              PICTURE X(45) VALUE SPACES.
+004760
+004770*----------------------------------------------------------*
+004780* LINHAS DO RELATORIO DE REJEITOS DA CRITICA DE ENTRADA      *
+004790*----------------------------------------------------------*
+004800 01  REJ-CABECALHO.
+004810     05  FILLER              PICTURE X(44)
+004820             VALUE "RELATORIO DE REJEITOS - CRITICA DE ENTRADA".
+004830     05  FILLER              PICTURE X(88) VALUE SPACES.
+004840 01  REJ-DETALHE.
+004850     05  REJ-DET-ID          PICTURE 9(06).
+004860     05  FILLER              PICTURE X(02) VALUE SPACES.
+004870     05  REJ-DET-NOME        PICTURE X(20).
+004880     05  FILLER              PICTURE X(02) VALUE SPACES.
+004890     05  REJ-DET-CODIGO      PICTURE 9(02).
+004900     05  FILLER              PICTURE X(02) VALUE SPACES.
+004910     05  REJ-DET-MOTIVO      PICTURE X(30).
+004920     05  FILLER              PICTURE X(68) VALUE SPACES.
+004930
+004940*----------------------------------------------------------*
+004950* LINHA DE STATUS DE CONCLUSAO DO LOTE (CLISTAT)             *
+004960*----------------------------------------------------------*
+004970 01  STAT-REGISTRO.
+004980     05  STAT-PROGRAMA       PICTURE X(08)  VALUE "CLIENTES".
+004990     05  FILLER              PICTURE X(01)  VALUE SPACES.
+005000     05  STAT-DATA           PICTURE 9(08).
+005010     05  FILLER              PICTURE X(01)  VALUE SPACES.
+005020     05  STAT-SITUACAO       PICTURE X(10).
+005030     05  FILLER              PICTURE X(01)  VALUE SPACES.
+005040     05  STAT-LIDOS          PICTURE 9(06).
+005050     05  FILLER              PICTURE X(01)  VALUE SPACES.
+005060     05  STAT-ATUALIZADOS    PICTURE 9(06).
+005070     05  FILLER              PICTURE X(01)  VALUE SPACES.
+005080     05  STAT-REJEITADOS     PICTURE 9(06).
+005090     05  FILLER              PICTURE X(25)  VALUE SPACES.
+005100
+005110*----------------------------------------------------------*
+005120* LINHA DO HISTORICO DE MUDANCA DE TAXA (CLITXAH)            *
+005130*----------------------------------------------------------*
+005140 01  TXAH-REGISTRO.
+005150     05  TXAH-DATA            PICTURE 9(08).
+005160     05  FILLER               PICTURE X(01) VALUE SPACES.
+005170     05  TXAH-NOME-TAXA       PICTURE X(20).
+005180     05  FILLER               PICTURE X(01) VALUE SPACES.
+005190     05  FILLER               PICTURE X(04) VALUE "DE: ".
+005200     05  TXAH-VALOR-ANTERIOR  PICTURE 9V99.
+005210     05  FILLER               PICTURE X(01) VALUE SPACES.
+005220     05  FILLER               PICTURE X(05) VALUE "PARA:".
+005230     05  TXAH-VALOR-NOVO      PICTURE 9V99.
+005240     05  FILLER               PICTURE X(36) VALUE SPACES.
+005250
+005260*----------------------------------------------------------*
+005270* LINHA DA COPIA DE BACKUP DO MESTRE (CLIBKUP)               *
+005280*----------------------------------------------------------*
+005290     COPY CLIBKREG.
+005300
+005310 LINKAGE                 SECTION.
+005320 01  LK-PARM-EXECUCAO        PICTURE X(08)      VALUE SPACES.
+005330
+005340 PROCEDURE               DIVISION USING LK-PARM-EXECUCAO.
+005350*----------------------------------------------------------*
+005360* 0000-MAINLINE - CONTROLA A SEQUENCIA GERAL DO PROGRAMA    *
+005370*----------------------------------------------------------*
+005380 0000-MAINLINE.
+005390     PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+005400     PERFORM 2000-PROCESSAR-CLIENTES
+005410             THRU 2000-PROCESSAR-CLIENTES-EXIT
+005420             UNTIL FIM-ARQUIVO-CLIENTES.
+005430     PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT.
+005440     GO TO 9999-EXIT.
+005450
+005460*----------------------------------------------------------*
+005470* 1000-INICIALIZAR - ABRE O ARQUIVO MESTRE E LE O 1o REG.   *
+005480*----------------------------------------------------------*
+005490 1000-INICIALIZAR.
+005500     OPEN I-O CLIENTES-MASTER.
+005510     IF FS-CLIENTES-MASTER NOT = "00"
+005520         DISPLAY "CLIENTES: ERRO AO ABRIR CLIMSTR - STATUS "
+005530                 FS-CLIENTES-MASTER
+005540         GO TO 9999-EXIT
+005550     END-IF.
+005560     IF LK-PARM-EXECUCAO = "SIMULAR"
+005570         SET MODO-SIMULACAO TO TRUE
+005580     END-IF.
+005590     PERFORM 1100-LER-PARAMETROS   THRU 1100-LER-PARAMETROS-EXIT.
+005600     ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+005610     PERFORM 1150-VERIFICAR-DATA-EXECUCAO
+005620             THRU 1150-VERIFICAR-DATA-EXECUCAO-EXIT.
+005630     IF MODO-REAL
+005640         PERFORM 1120-REGISTRAR-HISTORICO-TAXAS
+005650                 THRU 1120-REGISTRAR-HISTORICO-TAXAS-EXIT
+005660     END-IF.
+005670     IF MODO-REAL AND LK-PARM-EXECUCAO NOT = "RESTART"
+005680         PERFORM 1160-GERAR-BACKUP-MESTRE
+005690                 THRU 1160-GERAR-BACKUP-MESTRE-EXIT
+005700     END-IF.
+005710     OPEN OUTPUT RELATORIO.
+005720     OPEN EXTEND AUDITORIA.
+005730     OPEN OUTPUT EXCECOES.
+005740     OPEN OUTPUT REJEITOS.
+005750     IF MODO-REAL
+005760         OPEN OUTPUT EXTRATO
+005770     END-IF.
+005780     WRITE REJ-LINHA FROM REJ-CABECALHO AFTER ADVANCING PAGE.
+005790     WRITE EXC-LINHA FROM EXC-CABECALHO AFTER ADVANCING PAGE.
+005800     IF TIPO-DIARIO
+005810         MOVE "RELATORIO DE CLIENTES - JUROS DIARIOS (ACUMULO)"
+005820                 TO REL-CAB-TITULO
+005830     ELSE
+005840         MOVE "RELATORIO DE CLIENTES - FECHAMENTO MENSAL"
+005850                 TO REL-CAB-TITULO
+005860     END-IF.
+005870     WRITE REL-LINHA FROM REL-CABECALHO-1 AFTER ADVANCING PAGE.
+005880     WRITE REL-LINHA FROM REL-CABECALHO-2 AFTER ADVANCING 2 LINES.
+005890     IF MODO-SIMULACAO
+005900         MOVE "*** EXECUCAO DE SIMULACAO - NADA E GRAVADO ***"
+005910                 TO REL-LINHA
+005920         WRITE REL-LINHA AFTER ADVANCING 1 LINE
+005930     END-IF.
+005940     IF LK-PARM-EXECUCAO = "RESTART"
+005950         PERFORM 1175-RESTAURAR-CHECKPOINT
+005960                 THRU 1175-RESTAURAR-CHECKPOINT-EXIT
+005970     END-IF.
+005980     PERFORM 2100-LER-PROXIMO-CLIENTE
+005990             THRU 2100-LER-PROXIMO-CLIENTE-EXIT.
+006000 1000-INICIALIZAR-EXIT.
+006010     EXIT.
+006020
+006030*----------------------------------------------------------*
+006040* 1175-RESTAURAR-CHECKPOINT - POSICIONA O ARQUIVO MESTRE    *
+006050*                       LOGO APOS O ULTIMO CLIENTE GRAVADO  *
+006060*                       COM SUCESSO NA EXECUCAO ANTERIOR.   *
+006070*----------------------------------------------------------*
+006080 1175-RESTAURAR-CHECKPOINT.
+006090     OPEN INPUT CHECKPOINT.
+006100     IF FS-CHECKPOINT = "00"
+006110         READ CHECKPOINT
+006120             AT END
+006130                 CONTINUE
+006140             NOT AT END
+006150                 MOVE CKPT-ULTIMO-ID TO CLI-ID
+006160                 START CLIENTES-MASTER KEY IS GREATER THAN CLI-ID
+006170                     INVALID KEY
+006180                         SET FIM-ARQUIVO-CLIENTES TO TRUE
+006190                 END-START
+006200                 DISPLAY "CLIENTES: REINICIO APOS O CLIENTE "
+006210                         CKPT-ULTIMO-ID
+006220         END-READ
+006230         CLOSE CHECKPOINT
+006240     END-IF.
+006250 1175-RESTAURAR-CHECKPOINT-EXIT.
+006260     EXIT.
+006270
+006280*----------------------------------------------------------*
+006290* 1100-LER-PARAMETROS - LE A TAXA DE JUROS DO DIA. SE O     *
+006300*                       ARQUIVO NAO EXISTIR OU VIER VAZIO,  *
+006310*                       MANTEM A TAXA PADRAO DA WORKING.    *
+006320*----------------------------------------------------------*
+006330 1100-LER-PARAMETROS.
+006340     OPEN INPUT PARAMETROS.
+006350     IF FS-PARAMETROS = "00"
+006360         READ PARAMETROS
+006370             AT END
+006380                 CONTINUE
+006390             NOT AT END
+006400                 MOVE PARM-FATOR-JUROS   TO WRK-FATOR-JUROS
+006410                 MOVE PARM-FATOR-MULTA   TO WRK-FATOR-MULTA
+006420                 MOVE PARM-FATOR-PREMIUM TO WRK-FATOR-PREMIUM
+006430                 MOVE PARM-FATOR-EMPRESA TO WRK-FATOR-EMPRESA
+006440                 IF PARM-FATOR-USD NOT = ZEROS
+006450                     MOVE PARM-FATOR-USD TO WRK-FATOR-USD
+006460                 END-IF
+006470                 IF PARM-FATOR-EUR NOT = ZEROS
+006480                     MOVE PARM-FATOR-EUR TO WRK-FATOR-EUR
+006490                 END-IF
+006500                 MOVE PARM-LIMITE-OVERDR TO WRK-LIMITE-OVERDR
+006510                 MOVE PARM-SALDO-MAXIMO  TO WRK-SALDO-MAXIMO
+006520                 IF PARM-TIPO-EXECUCAO = "D"
+006530                         OR PARM-TIPO-EXECUCAO = "M"
+006540                     MOVE PARM-TIPO-EXECUCAO TO WRK-TIPO-EXECUCAO
+006550                 END-IF
+006560                 IF PARM-SIMBOLO-MOEDA NOT = SPACES
+006570                     MOVE PARM-SIMBOLO-MOEDA TO WRK-SIMBOLO-MOEDA
+006580                 END-IF
+006590         END-READ
+006600         CLOSE PARAMETROS
+006610     ELSE
+006620         DISPLAY "CLIENTES: CLIPARM NAO ENCONTRADO - USANDO "
+006630                 "TAXA PADRAO"
+006640     END-IF.
+006650 1100-LER-PARAMETROS-EXIT.
+006660     EXIT.
+006670
+006680*----------------------------------------------------------*
+006690* 1120-REGISTRAR-HISTORICO-TAXAS - COMPARA AS TAXAS LIDAS   *
+006700*                       AGORA COM AS DA EXECUCAO ANTERIOR   *
+006710*                       (CLITXULT) E GRAVA EM CLITXAH CADA   *
+006720*                       TAXA QUE MUDOU. SE CLITXULT NAO      *
+006730*                       EXISTIR (1a EXECUCAO), SO CRIA O     *
+006740*                       ARQUIVO, SEM GRAVAR HISTORICO.       *
+006750*                       SO E CHAMADA EM MODO-REAL (VIDE 1000)*
+006760*                       PARA UMA SIMULACAO NAO GRAVAR A NOVA *
+006770*                       TAXA COMO SE TIVESSE SIDO POSTADA.   *
+006780*----------------------------------------------------------*
+006790 1120-REGISTRAR-HISTORICO-TAXAS.
+006800     OPEN INPUT TAXA-ANTERIOR.
+006810     IF FS-TAXA-ANTERIOR = "00"
+006820         READ TAXA-ANTERIOR
+006830             AT END
+006840                 CONTINUE
+006850             NOT AT END
+006860                 OPEN EXTEND TAXA-HISTORICO
+006870                 IF TXULT-FATOR-JUROS NOT = WRK-FATOR-JUROS
+006880                     MOVE "TAXA DE JUROS NORMAL" TO TXAH-NOME-TAXA
+006890                     MOVE TXULT-FATOR-JUROS TO TXAH-VALOR-ANTERIOR
+006900                     MOVE WRK-FATOR-JUROS   TO TXAH-VALOR-NOVO
+006910                     PERFORM 1125-GRAVAR-LINHA-HISTORICO
+006920                             THRU 1125-GRAVAR-LINHA-HISTORICO-EXIT
+006930                 END-IF
+006940                 IF TXULT-FATOR-MULTA NOT = WRK-FATOR-MULTA
+006950                     MOVE "TAXA DE MULTA" TO TXAH-NOME-TAXA
+006960                     MOVE TXULT-FATOR-MULTA TO TXAH-VALOR-ANTERIOR
+006970                     MOVE WRK-FATOR-MULTA   TO TXAH-VALOR-NOVO
+006980                     PERFORM 1125-GRAVAR-LINHA-HISTORICO
+006990                             THRU 1125-GRAVAR-LINHA-HISTORICO-EXIT
+007000                 END-IF
+007010                 IF TXULT-FATOR-PREMIUM NOT = WRK-FATOR-PREMIUM
+007020                     MOVE "TAXA PREMIUM" TO TXAH-NOME-TAXA
+007030                     MOVE TXULT-FATOR-PREMIUM
+007040                             TO TXAH-VALOR-ANTERIOR
+007050                     MOVE WRK-FATOR-PREMIUM   TO TXAH-VALOR-NOVO
+007060                     PERFORM 1125-GRAVAR-LINHA-HISTORICO
+007070                             THRU 1125-GRAVAR-LINHA-HISTORICO-EXIT
+007080                 END-IF
+007090                 IF TXULT-FATOR-EMPRESA NOT = WRK-FATOR-EMPRESA
+007100                     MOVE "TAXA EMPRESARIAL" TO TXAH-NOME-TAXA
+007110                     MOVE TXULT-FATOR-EMPRESA
+007120                             TO TXAH-VALOR-ANTERIOR
+007130                     MOVE WRK-FATOR-EMPRESA   TO TXAH-VALOR-NOVO
+007140                     PERFORM 1125-GRAVAR-LINHA-HISTORICO
+007150                             THRU 1125-GRAVAR-LINHA-HISTORICO-EXIT
+007160                 END-IF
+007170                 CLOSE TAXA-HISTORICO
+007180         END-READ
+007190     END-IF.
+007200     CLOSE TAXA-ANTERIOR.
+007210     MOVE WRK-FATOR-JUROS   TO TXULT-FATOR-JUROS.
+007220     MOVE WRK-FATOR-MULTA   TO TXULT-FATOR-MULTA.
+007230     MOVE WRK-FATOR-PREMIUM TO TXULT-FATOR-PREMIUM.
+007240     MOVE WRK-FATOR-EMPRESA TO TXULT-FATOR-EMPRESA.
+007250     OPEN OUTPUT TAXA-ANTERIOR.
+007260     WRITE TXULT-REGISTRO.
+007270     CLOSE TAXA-ANTERIOR.
+007280 1120-REGISTRAR-HISTORICO-TAXAS-EXIT.
+007290     EXIT.
+007300
+007310*----------------------------------------------------------*
+007320* 1125-GRAVAR-LINHA-HISTORICO - GRAVA UMA LINHA EM CLITXAH  *
+007330*----------------------------------------------------------*
+007340 1125-GRAVAR-LINHA-HISTORICO.
+007350     MOVE WRK-DATA-EXECUCAO TO TXAH-DATA.
+007360     WRITE TXAH-LINHA FROM TXAH-REGISTRO.
+007370 1125-GRAVAR-LINHA-HISTORICO-EXIT.
+007380     EXIT.
+007390
+007400*----------------------------------------------------------*
+007410* 1150-VERIFICAR-DATA-EXECUCAO - IMPEDE UMA SEGUNDA         *
+007420*                       EXECUCAO DO LOTE DE JUROS NO MESMO  *
+007430*                       DIA, CONFORME CLICTRL.              *
+007440*----------------------------------------------------------*
+007450 1150-VERIFICAR-DATA-EXECUCAO.
+007460     OPEN INPUT CONTROLE.
+007470     IF FS-CONTROLE = "00"
+007480         READ CONTROLE
+007490             AT END
+007500                 CONTINUE
+007510             NOT AT END
+007520                 IF CTRL-ULTIMA-DATA = WRK-DATA-EXECUCAO
+007530                         AND MODO-REAL
+007540                     DISPLAY "CLIENTES: LOTE DE JUROS DE "
+007550                             WRK-DATA-EXECUCAO
+007560                             " JA FOI EXECUTADO - ABORTANDO"
+007570                     CLOSE CONTROLE
+007580                     CLOSE CLIENTES-MASTER
+007590                     OPEN OUTPUT NOTIFICACAO
+007600                     MOVE WRK-DATA-EXECUCAO TO STAT-DATA
+007610                     MOVE "ABORTADO  " TO STAT-SITUACAO
+007620                     MOVE ZEROS TO STAT-LIDOS
+007630                     MOVE ZEROS TO STAT-ATUALIZADOS
+007640                     MOVE ZEROS TO STAT-REJEITADOS
+007650                     WRITE STAT-LINHA FROM STAT-REGISTRO
+007660                     CLOSE NOTIFICACAO
+007670                     GO TO 9999-EXIT
+007680                 END-IF
+007690         END-READ
+007700         CLOSE CONTROLE
+007710     END-IF.
+007720 1150-VERIFICAR-DATA-EXECUCAO-EXIT.
+007730     EXIT.
+007740
+007750*----------------------------------------------------------*
+007760* 1160-GERAR-BACKUP-MESTRE - COPIA TODO O MESTRE PARA O      *
+007770*                    ARQUIVO DE BACKUP CLIBKUP (UMA GERACAO  *
+007780*                    POR EXECUCAO), ANTES DE QUALQUER        *
+007790*                    ATUALIZACAO DE SALDO. AO TERMINAR,      *
+007800*                    REABRE O MESTRE PARA REPOSICIONAR A     *
+007810*                    LEITURA NO PRIMEIRO REGISTRO. NUNCA E   *
+007820*                    CHAMADA NUM REINICIO (VIDE 1000) PARA   *
+007830*                    NAO SOBREPOR A GERACAO DA EXECUCAO       *
+007840*                    ORIGINAL COM O MESTRE JA PARCIALMENTE   *
+007850*                    ATUALIZADO.                             *
+007860*----------------------------------------------------------*
+007870 1160-GERAR-BACKUP-MESTRE.
+007880     OPEN OUTPUT BACKUP-MESTRE.
+007890     IF FS-BACKUP-MESTRE NOT = "00"
+007900         DISPLAY "CLIENTES: ERRO AO ABRIR CLIBKUP - STATUS "
+007910                 FS-BACKUP-MESTRE
+007920         GO TO 1160-GERAR-BACKUP-MESTRE-EXIT
+007930     END-IF.
+007940     PERFORM 1165-COPIAR-REGISTRO-BACKUP
+007950             THRU 1165-COPIAR-REGISTRO-BACKUP-EXIT
+007960             UNTIL FIM-BACKUP-MESTRE.
+007970     CLOSE BACKUP-MESTRE.
+007980     CLOSE CLIENTES-MASTER.
+007990     OPEN I-O CLIENTES-MASTER.
+008000 1160-GERAR-BACKUP-MESTRE-EXIT.
+008010     EXIT.
+008020
+008030*----------------------------------------------------------*
+008040* 1165-COPIAR-REGISTRO-BACKUP - LE UM REGISTRO DO MESTRE E  *
+008050*                    GRAVA A COPIA CORRESPONDENTE NO BACKUP *
+008060*----------------------------------------------------------*
+008070 1165-COPIAR-REGISTRO-BACKUP.
+008080     READ CLIENTES-MASTER NEXT RECORD
+008090         AT END
+008100             SET FIM-BACKUP-MESTRE TO TRUE
+008110         NOT AT END
+008120             MOVE CLI-ID               TO BKP-ID
+008130             MOVE CLI-NOME             TO BKP-NOME
+008140             MOVE CLI-STATUS           TO BKP-STATUS
+008150             MOVE CLI-TIPO-CONTA       TO BKP-TIPO-CONTA
+008160             MOVE CLI-SALDO            TO BKP-SALDO
+008170             MOVE CLI-SALDO-GANHO-ANO  TO BKP-SALDO-GANHO-ANO
+008180             MOVE CLI-JUROS-ACUMULADO  TO BKP-JUROS-ACUMULADO
+008190             MOVE CLI-DOCUMENTO        TO BKP-DOCUMENTO
+008200             MOVE CLI-TIPO-DOC         TO BKP-TIPO-DOC
+008210             MOVE CLI-DATA-ABERTURA    TO BKP-DATA-ABERTURA
+008220             MOVE CLI-DATA-ENCERRAMENTO TO BKP-DATA-ENCERRAMENTO
+008230             MOVE WRK-DATA-EXECUCAO    TO BKP-DATA-BACKUP
+008240             MOVE CLI-MOEDA            TO BKP-MOEDA
+008250             WRITE BKP-LINHA FROM BKP-REGISTRO
+008260     END-READ.
+008270 1165-COPIAR-REGISTRO-BACKUP-EXIT.
+008280     EXIT.
+008290
+008300*----------------------------------------------------------*
+008310* 2000-PROCESSAR-CLIENTES - APLICA OS JUROS E GRAVA DE      *
+008320*                           VOLTA O SALDO ATUALIZADO.       *
+008330*----------------------------------------------------------*
+008340 2000-PROCESSAR-CLIENTES.
+008350     MOVE CLI-ID TO WRK-CLIENTE-ID.
+008360     PERFORM 2010-VALIDAR-CLIENTE THRU 2010-VALIDAR-CLIENTE-EXIT.
+008370     IF CLIENTE-INVALIDO
+008380         PERFORM 2020-GRAVAR-REJEITO THRU 2020-GRAVAR-REJEITO-EXIT
+008390         PERFORM 2100-LER-PROXIMO-CLIENTE
+008400                 THRU 2100-LER-PROXIMO-CLIENTE-EXIT
+008410         GO TO 2000-PROCESSAR-CLIENTES-EXIT
+008420     END-IF.
+008430     IF CLI-INATIVO
+008440         PERFORM 2100-LER-PROXIMO-CLIENTE
+008450                 THRU 2100-LER-PROXIMO-CLIENTE-EXIT
+008460         GO TO 2000-PROCESSAR-CLIENTES-EXIT
+008470     END-IF.
+008480     IF CLI-DATA-ABERTURA > WRK-DATA-EXECUCAO
+008490             OR (CLI-DATA-ENCERRAMENTO NOT = ZEROS
+008500             AND CLI-DATA-ENCERRAMENTO NOT > WRK-DATA-EXECUCAO)
+008510         PERFORM 2100-LER-PROXIMO-CLIENTE
+008520                 THRU 2100-LER-PROXIMO-CLIENTE-EXIT
+008530         GO TO 2000-PROCESSAR-CLIENTES-EXIT
+008540     END-IF.
+008550     PERFORM 2050-CALCULAR-JUROS THRU 2050-CALCULAR-JUROS-EXIT.
+008560     MOVE CLI-SALDO TO WRK-SALDO-ED.
+008570     PERFORM 2090-RESOLVER-SIMBOLO-MOEDA
+008580             THRU 2090-RESOLVER-SIMBOLO-MOEDA-EXIT.
+008590     IF MODO-REAL
+008600         PERFORM 2060-GRAVAR-AUDITORIA
+008610                 THRU 2060-GRAVAR-AUDITORIA-EXIT
+008620         PERFORM 2067-GRAVAR-EXTRATO
+008630                 THRU 2067-GRAVAR-EXTRATO-EXIT
+008640         REWRITE CLI-REGISTRO
+008650         IF FS-CLIENTES-MASTER NOT = "00"
+008660             DISPLAY "CLIENTES: ERRO AO REGRAVAR CLIENTE "
+008670                     WRK-CLIENTE-ID " STATUS " FS-CLIENTES-MASTER
+008680         END-IF
+008690     END-IF.
+008700     ADD 1 TO WRK-CONT-CLIENTES.
+008710     ADD WRK-SALDO-ANTERIOR TO WRK-TOTAL-SALDO-ANT.
+008720     ADD CLI-SALDO TO WRK-TOTAL-SALDO.
+008730     ADD WRK-JUROS-DIARIO TO WRK-TOTAL-JUROS.
+008740     PERFORM 2065-ACUMULAR-SALDO-MOEDA
+008750             THRU 2065-ACUMULAR-SALDO-MOEDA-EXIT.
+008760     PERFORM 2200-IMPRIMIR-DETALHE
+008770             THRU 2200-IMPRIMIR-DETALHE-EXIT.
+008780     PERFORM 2080-VERIFICAR-EXCECAO
+008790             THRU 2080-VERIFICAR-EXCECAO-EXIT.
+008800     ADD 1 TO WRK-CONT-CHECKPOINT.
+008810     IF WRK-CONT-CHECKPOINT >= WRK-CKPT-INTERVALO
+008820         IF MODO-REAL
+008830             PERFORM 2070-GRAVAR-CHECKPOINT
+008840                     THRU 2070-GRAVAR-CHECKPOINT-EXIT
+008850         END-IF
+008860         MOVE ZEROS TO WRK-CONT-CHECKPOINT
+008870     END-IF.
+008880     PERFORM 2100-LER-PROXIMO-CLIENTE
+008890             THRU 2100-LER-PROXIMO-CLIENTE-EXIT.
+008900 2000-PROCESSAR-CLIENTES-EXIT.
+008910     EXIT.
+008920
+008930*----------------------------------------------------------*
+008940* 2010-VALIDAR-CLIENTE - CRITICA O REGISTRO ANTES DE        *
+008950*                     APLICAR OS JUROS. QUALQUER CAMPO      *
+008960*                     FORA DO DOMINIO ESPERADO REJEITA O    *
+008970*                     CLIENTE NESTA EXECUCAO.                *
+008980*----------------------------------------------------------*
+008990 2010-VALIDAR-CLIENTE.
+009000     SET CLIENTE-VALIDO TO TRUE.
+009010     MOVE ZEROS TO WRK-COD-MOTIVO-REJ.
+009020     IF CLI-ID = ZEROS
+009030         SET CLIENTE-INVALIDO TO TRUE
+009040         MOVE 10 TO WRK-COD-MOTIVO-REJ
+009050     ELSE
+009060         IF CLI-NOME = SPACES
+009070             SET CLIENTE-INVALIDO TO TRUE
+009080             MOVE 20 TO WRK-COD-MOTIVO-REJ
+009090         ELSE
+009100             IF NOT CONTA-POUPANCA AND NOT CONTA-PREMIUM
+009110                     AND NOT CONTA-EMPRESARIAL
+009120                 SET CLIENTE-INVALIDO TO TRUE
+009130                 MOVE 30 TO WRK-COD-MOTIVO-REJ
+009140             ELSE
+009150                 IF NOT CLI-ATIVO AND NOT CLI-INATIVO
+009160                     SET CLIENTE-INVALIDO TO TRUE
+009170                     MOVE 40 TO WRK-COD-MOTIVO-REJ
+009180                 ELSE
+009190                     CALL "DOCVALID" USING CLI-DOCUMENTO
+009200                             CLI-TIPO-DOC WRK-DOC-VALIDO
+009210                     IF DOCUMENTO-COM-ERRO
+009220                         SET CLIENTE-INVALIDO TO TRUE
+009230                         MOVE 50 TO WRK-COD-MOTIVO-REJ
+009240                     END-IF
+009250                 END-IF
+009260             END-IF
+009270         END-IF
+009280     END-IF.
+009290 2010-VALIDAR-CLIENTE-EXIT.
+009300     EXIT.
+009310
+009320*----------------------------------------------------------*
+009330* 2020-GRAVAR-REJEITO - IMPRIME O CLIENTE REJEITADO NA      *
+009340*                    CRITICA, COM O CODIGO DO MOTIVO        *
+009350*----------------------------------------------------------*
+009360 2020-GRAVAR-REJEITO.
+009370     MOVE WRK-CLIENTE-ID  TO REJ-DET-ID.
+009380     MOVE CLI-NOME        TO REJ-DET-NOME.
+009390     MOVE WRK-COD-MOTIVO-REJ TO REJ-DET-CODIGO.
+009400     EVALUATE WRK-COD-MOTIVO-REJ
+009410         WHEN 10
+009420             MOVE "NUMERO DO CLIENTE ZERADO" TO REJ-DET-MOTIVO
+009430         WHEN 20
+009440             MOVE "NOME DO CLIENTE EM BRANCO" TO REJ-DET-MOTIVO
+009450         WHEN 30
+009460             MOVE "TIPO DE CONTA INVALIDO" TO REJ-DET-MOTIVO
+009470         WHEN 40
+009480             MOVE "STATUS DO CLIENTE INVALIDO" TO REJ-DET-MOTIVO
+009490         WHEN 50
+009500             MOVE "CPF/CNPJ COM DIGITO INVALIDO" TO REJ-DET-MOTIVO
+009510         WHEN OTHER
+009520             MOVE "MOTIVO DESCONHECIDO" TO REJ-DET-MOTIVO
+009530     END-EVALUATE.
+009540     WRITE REJ-LINHA FROM REJ-DETALHE AFTER ADVANCING 1 LINE.
+009550     ADD 1 TO WRK-CONT-REJEITADOS.
+009560 2020-GRAVAR-REJEITO-EXIT.
+009570     EXIT.
+009580
+009590*----------------------------------------------------------*
+009600* 2050-CALCULAR-JUROS - SALDO NEGATIVO (CONTA NO CHEQUE     *
+009610*                       ESPECIAL) PAGA A TAXA DE MULTA      *
+009620*                       TODO DIA, NAS DUAS EXECUCOES.       *
+009630*                       SALDO POSITIVO SO E CAPITALIZADO NA *
+009640*                       EXECUCAO MENSAL; NA DIARIA O JUROS  *
+009650*                       FICA ACUMULADO EM CLI-JUROS-ACUMU-  *
+009660*                       LADO, SEM ALTERAR O SALDO. COMO O   *
+009670*                       LOTE RODA TODO DIA (TIPO-DIARIO) E  *
+009680*                       SO CAPITALIZA NO FECHAMENTO (TIPO-  *
+009690*                       MENSAL), WRK-FATOR-APLICADO E' A    *
+009700*                       TAXA DO PERIODO INTEIRO (MES), NAO  *
+009710*                       A TAXA DE UM DIA - POR ISSO O JUROS *
+009720*                       DE CADA EXECUCAO E' DIVIDIDO POR    *
+009730*                       WRK-DIAS-PERIODO ANTES DE SOMAR EM  *
+009740*                       CLI-JUROS-ACUMULADO, PARA QUE AS    *
+009750*                       EXECUCOES DO MES, SOMADAS, FECHEM   *
+009760*                       NA TAXA CONFIGURADA E NAO NUM       *
+009770*                       MULTIPLO DELA. UMA CONTA ABERTA NO  *
+009780*                       MEIO DO MES SO ENTRA AQUI (VIA 2010)*
+009790*                       A PARTIR DO DIA DE ABERTURA, ENTAO  *
+009800*                       RECEBE NATURALMENTE MENOS PARCELAS  *
+009810*                       DIARIAS - NAO HA RATEIO A PARTE.    *
+009820*                       WRK-JUROS-DIARIO SEMPRE FICA COM O  *
+009830*                       VALOR DE JUROS REALMENTE APLICADO   *
+009840*                       NESTE CLIENTE NESTA EXECUCAO, PARA  *
+009850*                       A AUDITORIA, O EXTRATO E O TOTAL DE *
+009860*                       CONTROLE REFLETIREM O JUROS REAL,   *
+009870*                       MESMO QUANDO O SALDO NAO MUDA (LOTE *
+009880*                       DIARIO).                            *
+009890*----------------------------------------------------------*
+009900 2050-CALCULAR-JUROS.
+009910     MOVE CLI-SALDO TO WRK-SALDO-ANTERIOR.
+009920     IF CLI-SALDO < ZERO
+009930         MOVE WRK-FATOR-MULTA TO WRK-FATOR-APLICADO
+009940         COMPUTE CLI-SALDO = CLI-SALDO * WRK-FATOR-APLICADO
+009950         COMPUTE WRK-JUROS-DIARIO = CLI-SALDO - WRK-SALDO-ANTERIOR
+009960     ELSE
+009970         IF CONTA-PREMIUM
+009980             MOVE WRK-FATOR-PREMIUM TO WRK-FATOR-APLICADO
+009990         ELSE
+010000             IF CONTA-EMPRESARIAL
+010010                 MOVE WRK-FATOR-EMPRESA TO WRK-FATOR-APLICADO
+010020             ELSE
+010030                 MOVE WRK-FATOR-JUROS TO WRK-FATOR-APLICADO
+010040             END-IF
+010050         END-IF
+010060         IF MOEDA-DOLAR
+010070             MOVE WRK-FATOR-USD TO WRK-FATOR-APLICADO
+010080         ELSE
+010090             IF MOEDA-EURO
+010100                 MOVE WRK-FATOR-EUR TO WRK-FATOR-APLICADO
+010110             END-IF
+010120         END-IF
+010130         COMPUTE WRK-JUROS-DIARIO ROUNDED = CLI-SALDO
+010140                 * (WRK-FATOR-APLICADO - 1) / WRK-DIAS-PERIODO
+010150         ADD WRK-JUROS-DIARIO TO CLI-JUROS-ACUMULADO
+010160         IF TIPO-MENSAL
+010170             ADD CLI-JUROS-ACUMULADO TO CLI-SALDO
+010180             MOVE ZEROS TO CLI-JUROS-ACUMULADO
+010190             COMPUTE CLI-SALDO-GANHO-ANO = CLI-SALDO-GANHO-ANO
+010200                     + (CLI-SALDO - WRK-SALDO-ANTERIOR)
+010210         END-IF
+010220     END-IF.
+010230     MOVE WRK-DATA-EXECUCAO TO CLI-DATA-ULTIMO-JUROS.
+010240 2050-CALCULAR-JUROS-EXIT.
+010250     EXIT.
+010260
+010270*----------------------------------------------------------*
+010280* 2060-GRAVAR-AUDITORIA - REGISTRA A ALTERACAO DE SALDO     *
+010290*                         PARA CONFERENCIA FUTURA.          *
+010300*----------------------------------------------------------*
+010310 2060-GRAVAR-AUDITORIA.
+010320     MOVE WRK-DATA-EXECUCAO   TO AUD-DATA.
+010330     MOVE WRK-CLIENTE-ID      TO AUD-CLIENTE-ID.
+010340     MOVE WRK-SALDO-ANTERIOR  TO AUD-SALDO-ANTERIOR.
+010350     MOVE CLI-SALDO           TO AUD-SALDO-NOVO.
+010360     MOVE WRK-FATOR-APLICADO  TO AUD-TAXA-APLICADA.
+010370     MOVE WRK-JUROS-DIARIO    TO AUD-JUROS-DIA.
+010380     WRITE AUD-LINHA FROM AUD-REGISTRO.
+010390 2060-GRAVAR-AUDITORIA-EXIT.
+010400     EXIT.
+010410
+010420*----------------------------------------------------------*
+010430* 2065-ACUMULAR-SALDO-MOEDA - SOMA O SALDO ATUALIZADO NO    *
+010440*                       SUBTOTAL DA MOEDA DA CONTA, PARA O  *
+010450*                       QUADRO DE TOTAIS SEPARAR BRL DE     *
+010460*                       CONTAS EM MOEDA ESTRANGEIRA.        *
+010470*----------------------------------------------------------*
+010480 2065-ACUMULAR-SALDO-MOEDA.
+010490     IF MOEDA-DOLAR
+010500         ADD CLI-SALDO TO WRK-TOTAL-SALDO-USD
+010510     ELSE
+010520         IF MOEDA-EURO
+010530             ADD CLI-SALDO TO WRK-TOTAL-SALDO-EUR
+010540         ELSE
+010550             ADD CLI-SALDO TO WRK-TOTAL-SALDO-BRL
+010560         END-IF
+010570     END-IF.
+010580 2065-ACUMULAR-SALDO-MOEDA-EXIT.
+010590     EXIT.
+010600
+010610*----------------------------------------------------------*
+010620* 2067-GRAVAR-EXTRATO - GRAVA UM REGISTRO DE LAYOUT FIXO NO *
+010630*                       CLIEXTR, PARA O SISTEMA DE EXTRATOS *
+010640*                       LER SEM DEPENDER DO FORMATO DO      *
+010650*                       RELATORIO IMPRESSO.                 *
+010660*----------------------------------------------------------*
+010670 2067-GRAVAR-EXTRATO.
+010680     MOVE WRK-DATA-EXECUCAO   TO EXT-DATA.
+010690     MOVE WRK-CLIENTE-ID      TO EXT-ID.
+010700     MOVE CLI-NOME            TO EXT-NOME.
+010710     MOVE CLI-MOEDA           TO EXT-MOEDA.
+010720     MOVE WRK-SALDO-ANTERIOR  TO EXT-SALDO-ANTERIOR.
+010730     MOVE CLI-SALDO           TO EXT-SALDO-NOVO.
+010740     MOVE WRK-JUROS-DIARIO    TO EXT-JUROS-APLICADO.
+010750     WRITE EXT-REGISTRO.
+010760 2067-GRAVAR-EXTRATO-EXIT.
+010770     EXIT.
+010780
+010790*----------------------------------------------------------*
+010800* 2070-GRAVAR-CHECKPOINT - GRAVA O ULTIMO CLIENTE ATUALIZADO*
+010810*                       COM SUCESSO, PARA UM EVENTUAL       *
+010820*                       REINICIO APOS TERMINO ANORMAL.      *
+010830*----------------------------------------------------------*
+010840 2070-GRAVAR-CHECKPOINT.
+010850     OPEN OUTPUT CHECKPOINT.
+010860     MOVE WRK-CLIENTE-ID TO CKPT-ULTIMO-ID.
+010870     WRITE CKPT-REGISTRO.
+010880     CLOSE CHECKPOINT.
+010890 2070-GRAVAR-CHECKPOINT-EXIT.
+010900     EXIT.
+010910
+010920*----------------------------------------------------------*
+010930* 2080-VERIFICAR-EXCECAO - SINALIZA SALDOS ALEM DO LIMITE   *
+010940*                       DE CHEQUE ESPECIAL OU ACIMA DO      *
+010950*                       TETO CONFIGURADO PARA REVISAO.      *
+010960*----------------------------------------------------------*
+010970 2080-VERIFICAR-EXCECAO.
+010980     IF CLI-SALDO < WRK-LIMITE-OVERDR
+010990         MOVE "SALDO ABAIXO DO LIMITE PERMITIDO"
+011000                 TO EXC-DET-MOTIVO
+011010         PERFORM 2085-IMPRIMIR-EXCECAO
+011020                 THRU 2085-IMPRIMIR-EXCECAO-EXIT
+011030     ELSE
+011040         IF CLI-SALDO > WRK-SALDO-MAXIMO
+011050             MOVE "SALDO ACIMA DO TETO CONFIGURADO"
+011060                     TO EXC-DET-MOTIVO
+011070             PERFORM 2085-IMPRIMIR-EXCECAO
+011080                     THRU 2085-IMPRIMIR-EXCECAO-EXIT
+011090         END-IF
+011100     END-IF.
+011110 2080-VERIFICAR-EXCECAO-EXIT.
+011120     EXIT.
+011130
+011140*----------------------------------------------------------*
+011150* 2085-IMPRIMIR-EXCECAO - IMPRIME UMA LINHA NO RELEXC       *
+011160*----------------------------------------------------------*
+011170 2085-IMPRIMIR-EXCECAO.
+011180     MOVE WRK-CLIENTE-ID   TO EXC-DET-ID.
+011190     MOVE CLI-NOME         TO EXC-DET-NOME.
+011200     MOVE WRK-SIMBOLO-REGISTRO TO EXC-DET-MOEDA.
+011210     MOVE WRK-SALDO-ED     TO EXC-DET-SALDO.
+011220     WRITE EXC-LINHA FROM EXC-DETALHE AFTER ADVANCING 1 LINE.
+011230     ADD 1 TO WRK-CONT-EXCECOES.
+011240 2085-IMPRIMIR-EXCECAO-EXIT.
+011250     EXIT.
+011260
+011270*----------------------------------------------------------*
+011280* 2090-RESOLVER-SIMBOLO-MOEDA - DETERMINA O CODIGO DE MOEDA *
+011290*                       A IMPRIMIR NO DETALHE: O SIMBOLO    *
+011300*                       CONFIGURAVEL EM CLIPARM PARA CONTAS *
+011310*                       EM REAIS, OU O PROPRIO CODIGO DA    *
+011320*                       MOEDA (USD/EUR) PARA CONTA EM MOEDA *
+011330*                       ESTRANGEIRA.                        *
+011340*----------------------------------------------------------*
+011350 2090-RESOLVER-SIMBOLO-MOEDA.
+011360     IF MOEDA-REAL
+011370         MOVE WRK-SIMBOLO-MOEDA TO WRK-SIMBOLO-REGISTRO
+011380     ELSE
+011390         MOVE CLI-MOEDA         TO WRK-SIMBOLO-REGISTRO
+011400     END-IF.
+011410 2090-RESOLVER-SIMBOLO-MOEDA-EXIT.
+011420     EXIT.
+011430
+011440*----------------------------------------------------------*
+011450* 2200-IMPRIMIR-DETALHE - IMPRIME UMA LINHA DO RELATORIO    *
+011460*----------------------------------------------------------*
+011470 2200-IMPRIMIR-DETALHE.
+011480     MOVE WRK-CLIENTE-ID       TO REL-DET-ID.
+011490     MOVE CLI-NOME             TO REL-DET-NOME.
+011500     MOVE WRK-SIMBOLO-REGISTRO TO REL-DET-MOEDA.
+011510     MOVE WRK-SALDO-ED         TO REL-DET-SALDO.
+011520     WRITE REL-LINHA FROM REL-DETALHE AFTER ADVANCING 1 LINE.
+011530 2200-IMPRIMIR-DETALHE-EXIT.
+011540     EXIT.
+011550
+011560*----------------------------------------------------------*
+011570* 2100-LER-PROXIMO-CLIENTE - LEITURA SEQUENCIAL DO MESTRE   *
+011580*----------------------------------------------------------*
+011590 2100-LER-PROXIMO-CLIENTE.
+011600     READ CLIENTES-MASTER NEXT RECORD
+011610         AT END
+011620             SET FIM-ARQUIVO-CLIENTES TO TRUE
+011630         NOT AT END
+011640             ADD 1 TO WRK-CONT-LIDOS
+011650     END-READ.
+011660 2100-LER-PROXIMO-CLIENTE-EXIT.
+011670     EXIT.
+011680
+011690*----------------------------------------------------------*
+011700* 9000-FINALIZAR - FECHA ARQUIVOS E ENCERRA O PROGRAMA      *
+011710*----------------------------------------------------------*
+011720 9000-FINALIZAR.
+011730     PERFORM 8000-IMPRIMIR-TOTAIS THRU 8000-IMPRIMIR-TOTAIS-EXIT.
+011740     CLOSE CLIENTES-MASTER RELATORIO AUDITORIA EXCECOES REJEITOS.
+011750     IF MODO-REAL
+011760         CLOSE EXTRATO
+011770         OPEN OUTPUT CONTROLE
+011780         MOVE WRK-DATA-EXECUCAO TO CTRL-ULTIMA-DATA
+011790         WRITE CTRL-REGISTRO
+011800         CLOSE CONTROLE
+011810         OPEN OUTPUT CHECKPOINT
+011820         CLOSE CHECKPOINT
+011830     END-IF.
+011840     PERFORM 8500-NOTIFICAR-CONCLUSAO
+011850             THRU 8500-NOTIFICAR-CONCLUSAO-EXIT.
+011860 9000-FINALIZAR-EXIT.
+011870     EXIT.
+011880
+011890*----------------------------------------------------------*
+011900* 8500-NOTIFICAR-CONCLUSAO - GRAVA UMA LINHA EM CLISTAT     *
+011910*                      PARA A MONITORACAO DO LOTE.           *
+011920*----------------------------------------------------------*
+011930 8500-NOTIFICAR-CONCLUSAO.
+011940     OPEN OUTPUT NOTIFICACAO.
+011950     MOVE WRK-DATA-EXECUCAO   TO STAT-DATA.
+011960     IF MODO-SIMULACAO
+011970         MOVE "SIMULADO  " TO STAT-SITUACAO
+011980     ELSE
+011990         MOVE "CONCLUIDO " TO STAT-SITUACAO
+012000     END-IF.
+012010     MOVE WRK-CONT-LIDOS      TO STAT-LIDOS.
+012020     MOVE WRK-CONT-CLIENTES   TO STAT-ATUALIZADOS.
+012030     MOVE WRK-CONT-REJEITADOS TO STAT-REJEITADOS.
+012040     WRITE STAT-LINHA FROM STAT-REGISTRO.
+012050     CLOSE NOTIFICACAO.
+012060 8500-NOTIFICAR-CONCLUSAO-EXIT.
+012070     EXIT.
+012080
+012090*----------------------------------------------------------*
+012100* 8000-IMPRIMIR-TOTAIS - QUADRO DE TOTAIS DE CONTROLE PARA  *
+012110*                        CONFERENCIA DO LOTE PROCESSADO.    *
+012120*----------------------------------------------------------*
+012130 8000-IMPRIMIR-TOTAIS.
+012140     WRITE REL-LINHA FROM REL-TIT-CONTROLE
+012150             AFTER ADVANCING 2 LINES.
+012160     MOVE SPACES TO REL-ROD-MOEDA.
+012170     MOVE "REGISTROS LIDOS              " TO REL-ROD-ROTULO.
+012180     MOVE WRK-CONT-LIDOS TO REL-ROD-VALOR.
+012190     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012200     MOVE "REGISTROS ATUALIZADOS         " TO REL-ROD-ROTULO.
+012210     MOVE WRK-CONT-CLIENTES TO REL-ROD-VALOR.
+012220     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012230     MOVE WRK-SIMBOLO-MOEDA TO REL-ROD-MOEDA.
+012240     MOVE "SALDO TOTAL ANTES DOS JUROS   " TO REL-ROD-ROTULO.
+012250     MOVE WRK-TOTAL-SALDO-ANT TO REL-ROD-VALOR.
+012260     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012270     MOVE "SALDO TOTAL DEPOIS DOS JUROS  " TO REL-ROD-ROTULO.
+012280     MOVE WRK-TOTAL-SALDO TO REL-ROD-VALOR.
+012290     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012300     MOVE "TOTAL DE JUROS APLICADO       " TO REL-ROD-ROTULO.
+012310     MOVE WRK-TOTAL-JUROS TO REL-ROD-VALOR.
+012320     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012330     MOVE WRK-SIMBOLO-MOEDA TO REL-ROD-MOEDA.
+012340     MOVE "SUBTOTAL SALDO EM REAIS       " TO REL-ROD-ROTULO.
+012350     MOVE WRK-TOTAL-SALDO-BRL TO REL-ROD-VALOR.
+012360     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012370     MOVE "USD" TO REL-ROD-MOEDA.
+012380     MOVE "SUBTOTAL SALDO EM DOLAR       " TO REL-ROD-ROTULO.
+012390     MOVE WRK-TOTAL-SALDO-USD TO REL-ROD-VALOR.
+012400     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012410     MOVE "EUR" TO REL-ROD-MOEDA.
+012420     MOVE "SUBTOTAL SALDO EM EURO        " TO REL-ROD-ROTULO.
+012430     MOVE WRK-TOTAL-SALDO-EUR TO REL-ROD-VALOR.
+012440     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012450     MOVE SPACES TO REL-ROD-MOEDA.
+012460     MOVE "CLIENTES EM EXCECAO (RELEXC)  " TO REL-ROD-ROTULO.
+012470     MOVE WRK-CONT-EXCECOES TO REL-ROD-VALOR.
+012480     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012490     MOVE "CLIENTES REJEITADOS (CLIREJ)  " TO REL-ROD-ROTULO.
+012500     MOVE WRK-CONT-REJEITADOS TO REL-ROD-VALOR.
+012510     WRITE REL-LINHA FROM REL-RODAPE AFTER ADVANCING 1 LINE.
+012520     IF TIPO-DIARIO
+012530         MOVE "TIPO DE EXECUCAO: DIARIA (SO ACUMULA)"
+012540                 TO REL-LINHA
+012550     ELSE
+012560         MOVE "TIPO DE EXECUCAO: MENSAL (CAPITALIZA)"
+012570                 TO REL-LINHA
+012580     END-IF.
+012590     WRITE REL-LINHA AFTER ADVANCING 1 LINE.
+012600 8000-IMPRIMIR-TOTAIS-EXIT.
+012610     EXIT.
+012620
+012630 9999-EXIT.
+012640     STOP RUN.
