@@ -0,0 +1,262 @@
+000010 IDENTIFICATION          DIVISION.
+000020 PROGRAM-ID.             CLIRECON.
+000030 AUTHOR.                 EQUIPE-BATCH-CONTAS.
+000040 INSTALLATION.           DEPARTAMENTO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN.           2026-08-09.
+000060 DATE-COMPILED.          2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORICO DE ALTERACOES                                   *
+000090*----------------------------------------------------------*
+000100* DATA       AUTOR   DESCRICAO                              *
+000110* 2026-08-09 EBC     PROGRAMA CRIADO - CONFERE O TOTAL DOS  *
+000120*                    SALDOS DO MESTRE DE CLIENTES CONTRA O  *
+000130*                    TOTAL DE CONTABILIDADE (GLINTF).       *
+000140* 2026-08-09 EBC     GLINTF E A CONCILIACAO PASSAM A SER    *
+000150*                    QUEBRADAS POR MOEDA (BRL/USD/EUR), NOS *
+000160*                    MOLDES DOS SUBTOTAIS DE CLIENTES, PARA *
+000170*                    NAO MISTURAR MOEDAS DIFERENTES NUM SO  *
+000180*                    TOTAL ANTES DE CONFERIR CONTRA O RAZAO.*
+000190*                    GLINTF DEIXA DE SER LINE SEQUENTIAL, O *
+000200*                    MESMO MOTIVO DO CLIBKUP: CAMPO NUMERICO*
+000210*                    COM SINAL NAO EDITADO NAO CONVIVE BEM  *
+000220*                    COM DELIMITADOR DE LINHA.              *
+000230*----------------------------------------------------------*
+000240 ENVIRONMENT             DIVISION.
+000250 CONFIGURATION           SECTION.
+000260 SPECIAL-NAMES.
+000270     DECIMAL-POINT IS COMMA.
+000280
+000290 INPUT-OUTPUT            SECTION.
+000300 FILE-CONTROL.
+000310     SELECT CLIENTES-MASTER ASSIGN TO "CLIMSTR"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS CLI-ID
+000350         FILE STATUS IS FS-CLIENTES-MASTER.
+000360     SELECT GLINTF ASSIGN TO "GLINTF"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS FS-GLINTF.
+000390     SELECT RELCONC ASSIGN TO "RELCONC"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS FS-RELCONC.
+000420
+000430 DATA                    DIVISION.
+000440 FILE                    SECTION.
+000450 FD  CLIENTES-MASTER
+000460     LABEL RECORD IS STANDARD.
+000470     COPY CLIREG.
+000480
+000490 FD  GLINTF
+000500     LABEL RECORD IS STANDARD.
+000510 01  GL-REGISTRO.
+000520     05  GL-TOTAL-BRL         PICTURE S9(12).
+000530     05  GL-TOTAL-USD         PICTURE S9(12).
+000540     05  GL-TOTAL-EUR         PICTURE S9(12).
+000550
+000560 FD  RELCONC
+000570     LABEL RECORD IS STANDARD.
+000580 01  CONC-LINHA               PICTURE X(132).
+000590
+000600 WORKING-STORAGE         SECTION.
+000610 01  WRK-FLAGS.
+000620     05  WRK-FIM-ARQUIVO     PICTURE X(01)      VALUE "N".
+000630         88  FIM-ARQUIVO-CLIENTES                VALUE "S".
+000640 01  FS-CLIENTES-MASTER      PICTURE X(02)      VALUE "00".
+000650 01  FS-GLINTF               PICTURE X(02)      VALUE "00".
+000660 01  FS-RELCONC              PICTURE X(02)      VALUE "00".
+000670 77  WRK-TOTAL-CLIENTES-BRL  PICTURE S9(12)     COMP VALUE ZEROS.
+000680 77  WRK-TOTAL-CLIENTES-USD  PICTURE S9(12)     COMP VALUE ZEROS.
+000690 77  WRK-TOTAL-CLIENTES-EUR  PICTURE S9(12)     COMP VALUE ZEROS.
+000700 77  WRK-TOTAL-GL-BRL        PICTURE S9(12)     COMP VALUE ZEROS.
+000710 77  WRK-TOTAL-GL-USD        PICTURE S9(12)     COMP VALUE ZEROS.
+000720 77  WRK-TOTAL-GL-EUR        PICTURE S9(12)     COMP VALUE ZEROS.
+000730 77  WRK-VARIANCIA-BRL       PICTURE S9(12)     COMP VALUE ZEROS.
+000740 77  WRK-VARIANCIA-USD       PICTURE S9(12)     COMP VALUE ZEROS.
+000750 77  WRK-VARIANCIA-EUR       PICTURE S9(12)     COMP VALUE ZEROS.
+000760 77  WRK-TOLERANCIA          PICTURE S9(10)     COMP
+000770         VALUE 000000100.
+000780
+000790 01  CONC-LINHA-ED.
+000800     05  CONC-ROTULO          PICTURE X(30).
+000810     05  CONC-MOEDA           PICTURE X(03).
+000820     05  CONC-VALOR           PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+000830     05  FILLER               PICTURE X(79) VALUE SPACES.
+000840
+000850 PROCEDURE               DIVISION.
+000860*----------------------------------------------------------*
+000870* 0000-MAINLINE - SOMA O MESTRE, LE O TOTAL CONTABIL E      *
+000880*                 EMITE O RELATORIO DE CONCILIACAO          *
+000890*----------------------------------------------------------*
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+000920     PERFORM 2000-SOMAR-CLIENTES   THRU 2000-SOMAR-CLIENTES-EXIT
+000930             UNTIL FIM-ARQUIVO-CLIENTES.
+000940     PERFORM 3000-CONFERIR-TOTAIS  THRU 3000-CONFERIR-TOTAIS-EXIT.
+000950     PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT.
+000960     GO TO 9999-EXIT.
+000970
+000980*----------------------------------------------------------*
+000990* 1000-INICIALIZAR - ABRE OS ARQUIVOS E LE O TOTAL CONTABIL *
+001000*----------------------------------------------------------*
+001010 1000-INICIALIZAR.
+001020     OPEN INPUT CLIENTES-MASTER.
+001030     IF FS-CLIENTES-MASTER NOT = "00"
+001040         DISPLAY "CLIRECON: ERRO AO ABRIR CLIMSTR - STATUS "
+001050                 FS-CLIENTES-MASTER
+001060         GO TO 9999-EXIT
+001070     END-IF.
+001080     OPEN INPUT GLINTF.
+001090     IF FS-GLINTF NOT = "00"
+001100         DISPLAY "CLIRECON: ERRO AO ABRIR GLINTF - STATUS "
+001110                 FS-GLINTF
+001120         CLOSE CLIENTES-MASTER
+001130         GO TO 9999-EXIT
+001140     END-IF.
+001150     READ GLINTF
+001160         AT END
+001170             MOVE ZEROS TO GL-REGISTRO
+001180     END-READ.
+001190     MOVE GL-TOTAL-BRL TO WRK-TOTAL-GL-BRL.
+001200     MOVE GL-TOTAL-USD TO WRK-TOTAL-GL-USD.
+001210     MOVE GL-TOTAL-EUR TO WRK-TOTAL-GL-EUR.
+001220     CLOSE GLINTF.
+001230     OPEN OUTPUT RELCONC.
+001240     PERFORM 2100-LER-PROXIMO-CLIENTE
+001250             THRU 2100-LER-PROXIMO-CLIENTE-EXIT.
+001260 1000-INICIALIZAR-EXIT.
+001270     EXIT.
+001280
+001290*----------------------------------------------------------*
+001300* 2000-SOMAR-CLIENTES - ACUMULA O SALDO DE CADA CLIENTE NO  *
+001310*                       SUBTOTAL DA SUA MOEDA               *
+001320*----------------------------------------------------------*
+001330 2000-SOMAR-CLIENTES.
+001340     PERFORM 2050-ACUMULAR-SALDO-MOEDA
+001350             THRU 2050-ACUMULAR-SALDO-MOEDA-EXIT.
+001360     PERFORM 2100-LER-PROXIMO-CLIENTE
+001370             THRU 2100-LER-PROXIMO-CLIENTE-EXIT.
+001380 2000-SOMAR-CLIENTES-EXIT.
+001390     EXIT.
+001400
+001410*----------------------------------------------------------*
+001420* 2050-ACUMULAR-SALDO-MOEDA - SOMA O SALDO DO CLIENTE NO    *
+001430*                       SUBTOTAL DA MOEDA DA CONTA, PARA A  *
+001440*                       CONCILIACAO NAO MISTURAR BRL COM    *
+001450*                       CONTAS EM MOEDA ESTRANGEIRA.        *
+001460*----------------------------------------------------------*
+001470 2050-ACUMULAR-SALDO-MOEDA.
+001480     IF MOEDA-DOLAR
+001490         ADD CLI-SALDO TO WRK-TOTAL-CLIENTES-USD
+001500     ELSE
+001510         IF MOEDA-EURO
+001520             ADD CLI-SALDO TO WRK-TOTAL-CLIENTES-EUR
+001530         ELSE
+001540             ADD CLI-SALDO TO WRK-TOTAL-CLIENTES-BRL
+001550         END-IF
+001560     END-IF.
+001570 2050-ACUMULAR-SALDO-MOEDA-EXIT.
+001580     EXIT.
+001590
+001600*----------------------------------------------------------*
+001610* 2100-LER-PROXIMO-CLIENTE - LEITURA SEQUENCIAL DO MESTRE   *
+001620*----------------------------------------------------------*
+001630 2100-LER-PROXIMO-CLIENTE.
+001640     READ CLIENTES-MASTER NEXT RECORD
+001650         AT END
+001660             SET FIM-ARQUIVO-CLIENTES TO TRUE
+001670     END-READ.
+001680 2100-LER-PROXIMO-CLIENTE-EXIT.
+001690     EXIT.
+001700
+001710*----------------------------------------------------------*
+001720* 3000-CONFERIR-TOTAIS - COMPARA O TOTAL DO MESTRE COM O    *
+001730*                     TOTAL CONTABIL, MOEDA A MOEDA, E      *
+001740*                     SINALIZA VARIANCIA ALEM DA TOLERANCIA *
+001750*                     CONFIGURADA. UMA MOEDA ESTRANGEIRA    *
+001760*                     NUNCA E SOMADA AO TOTAL EM REAIS:     *
+001770*                     CADA MOEDA TEM SEU PROPRIO PAR DE     *
+001780*                     TOTAIS NO GLINTF, NOS MOLDES DOS      *
+001790*                     SUBTOTAIS DE CLIENTES.                *
+001800*----------------------------------------------------------*
+001810 3000-CONFERIR-TOTAIS.
+001820     COMPUTE WRK-VARIANCIA-BRL = WRK-TOTAL-CLIENTES-BRL
+001830             - WRK-TOTAL-GL-BRL.
+001840     COMPUTE WRK-VARIANCIA-USD = WRK-TOTAL-CLIENTES-USD
+001850             - WRK-TOTAL-GL-USD.
+001860     COMPUTE WRK-VARIANCIA-EUR = WRK-TOTAL-CLIENTES-EUR
+001870             - WRK-TOTAL-GL-EUR.
+001880     MOVE "BRL" TO CONC-MOEDA.
+001890     MOVE "SALDO TOTAL - MESTRE CLIENTES" TO CONC-ROTULO.
+001900     MOVE WRK-TOTAL-CLIENTES-BRL TO CONC-VALOR.
+001910     WRITE CONC-LINHA FROM CONC-LINHA-ED AFTER ADVANCING PAGE.
+001920     MOVE "SALDO TOTAL - CONTABILIDADE  " TO CONC-ROTULO.
+001930     MOVE WRK-TOTAL-GL-BRL TO CONC-VALOR.
+001940     WRITE CONC-LINHA FROM CONC-LINHA-ED AFTER ADVANCING 1 LINE.
+001950     MOVE "VARIANCIA APURADA            " TO CONC-ROTULO.
+001960     MOVE WRK-VARIANCIA-BRL TO CONC-VALOR.
+001970     WRITE CONC-LINHA FROM CONC-LINHA-ED AFTER ADVANCING 1 LINE.
+001980     IF WRK-VARIANCIA-BRL > WRK-TOLERANCIA
+001990             OR WRK-VARIANCIA-BRL < -WRK-TOLERANCIA
+002000         MOVE "*** VARIANCIA (BRL) FORA DA TOLERANCIA ***"
+002010                 TO CONC-LINHA
+002020         WRITE CONC-LINHA AFTER ADVANCING 2 LINES
+002030     ELSE
+002040         MOVE "CONCILIACAO (BRL) DENTRO DA TOLERANCIA"
+002050                 TO CONC-LINHA
+002060         WRITE CONC-LINHA AFTER ADVANCING 2 LINES
+002070     END-IF.
+002080
+002090     MOVE "USD" TO CONC-MOEDA.
+002100     MOVE "SALDO TOTAL - MESTRE CLIENTES" TO CONC-ROTULO.
+002110     MOVE WRK-TOTAL-CLIENTES-USD TO CONC-VALOR.
+002120     WRITE CONC-LINHA FROM CONC-LINHA-ED AFTER ADVANCING 1 LINE.
+002130     MOVE "SALDO TOTAL - CONTABILIDADE  " TO CONC-ROTULO.
+002140     MOVE WRK-TOTAL-GL-USD TO CONC-VALOR.
+002150     WRITE CONC-LINHA FROM CONC-LINHA-ED AFTER ADVANCING 1 LINE.
+002160     MOVE "VARIANCIA APURADA            " TO CONC-ROTULO.
+002170     MOVE WRK-VARIANCIA-USD TO CONC-VALOR.
+002180     WRITE CONC-LINHA FROM CONC-LINHA-ED AFTER ADVANCING 1 LINE.
+002190     IF WRK-VARIANCIA-USD > WRK-TOLERANCIA
+002200             OR WRK-VARIANCIA-USD < -WRK-TOLERANCIA
+002210         MOVE "*** VARIANCIA (USD) FORA DA TOLERANCIA ***"
+002220                 TO CONC-LINHA
+002230         WRITE CONC-LINHA AFTER ADVANCING 2 LINES
+002240     ELSE
+002250         MOVE "CONCILIACAO (USD) DENTRO DA TOLERANCIA"
+002260                 TO CONC-LINHA
+002270         WRITE CONC-LINHA AFTER ADVANCING 2 LINES
+002280     END-IF.
+002290
+002300     MOVE "EUR" TO CONC-MOEDA.
+002310     MOVE "SALDO TOTAL - MESTRE CLIENTES" TO CONC-ROTULO.
+002320     MOVE WRK-TOTAL-CLIENTES-EUR TO CONC-VALOR.
+002330     WRITE CONC-LINHA FROM CONC-LINHA-ED AFTER ADVANCING 1 LINE.
+002340     MOVE "SALDO TOTAL - CONTABILIDADE  " TO CONC-ROTULO.
+002350     MOVE WRK-TOTAL-GL-EUR TO CONC-VALOR.
+002360     WRITE CONC-LINHA FROM CONC-LINHA-ED AFTER ADVANCING 1 LINE.
+002370     MOVE "VARIANCIA APURADA            " TO CONC-ROTULO.
+002380     MOVE WRK-VARIANCIA-EUR TO CONC-VALOR.
+002390     WRITE CONC-LINHA FROM CONC-LINHA-ED AFTER ADVANCING 1 LINE.
+002400     IF WRK-VARIANCIA-EUR > WRK-TOLERANCIA
+002410             OR WRK-VARIANCIA-EUR < -WRK-TOLERANCIA
+002420         MOVE "*** VARIANCIA (EUR) FORA DA TOLERANCIA ***"
+002430                 TO CONC-LINHA
+002440         WRITE CONC-LINHA AFTER ADVANCING 2 LINES
+002450     ELSE
+002460         MOVE "CONCILIACAO (EUR) DENTRO DA TOLERANCIA"
+002470                 TO CONC-LINHA
+002480         WRITE CONC-LINHA AFTER ADVANCING 2 LINES
+002490     END-IF.
+002500 3000-CONFERIR-TOTAIS-EXIT.
+002510     EXIT.
+002520
+002530*----------------------------------------------------------*
+002540* 9000-FINALIZAR - FECHA ARQUIVOS E ENCERRA O PROGRAMA      *
+002550*----------------------------------------------------------*
+002560 9000-FINALIZAR.
+002570     CLOSE CLIENTES-MASTER RELCONC.
+002580 9000-FINALIZAR-EXIT.
+002590     EXIT.
+002600
+002610 9999-EXIT.
+002620     STOP RUN.
