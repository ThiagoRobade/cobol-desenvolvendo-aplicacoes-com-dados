@@ -0,0 +1,236 @@
+000010 IDENTIFICATION          DIVISION.
+000020 PROGRAM-ID.             CLIMAINT.
+000030 AUTHOR.                 EQUIPE-BATCH-CONTAS.
+000040 INSTALLATION.           DEPARTAMENTO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN.           2026-08-09.
+000060 DATE-COMPILED.          2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORICO DE ALTERACOES                                   *
+000090*----------------------------------------------------------*
+000100* DATA       AUTOR   DESCRICAO                              *
+000110* 2026-08-09 EBC     PROGRAMA CRIADO - MANUTENCAO DE        *
+000120*                    CLIENTES (INCLUSAO, ALTERACAO E        *
+000130*                    INATIVACAO), MENU-DRIVEN VIA TERMINAL. *
+000140* 2026-08-09 EBC     INCLUSAO PASSA A PEDIR O CPF/CNPJ E A   *
+000150*                    CONFERIR O DIGITO VERIFICADOR VIA A     *
+000160*                    SUBROTINA DOCVALID ANTES DE GRAVAR.     *
+000170* 2026-08-09 EBC     SALDO EDITADO NA ALTERACAO PASSA A      *
+000180*                    TRAZER O SINAL, PARA SALDO NEGATIVO NAO *
+000190*                    SER CONFUNDIDO COM SALDO POSITIVO.      *
+000200* 2026-08-09 EBC     INCLUSAO PASSA A GRAVAR A DATA DE       *
+000210*                    ABERTURA (DATA DO SISTEMA). NOVA OPCAO  *
+000220*                    DE MENU "E" ENCERRA A CONTA, GRAVANDO A *
+000230*                    DATA DE ENCERRAMENTO PARA O LOTE DE     *
+000240*                    JUROS PARAR DE PROCESSA-LA A PARTIR     *
+000250*                    DAI.                                    *
+000260* 2026-08-09 EBC     INCLUSAO PASSA A PERGUNTAR A MOEDA DA   *
+000270*                    CONTA (BRL/USD/EUR); EM BRANCO ASSUME   *
+000280*                    BRL, O PADRAO DO CADASTRO.              *
+000290*----------------------------------------------------------*
+000300 ENVIRONMENT             DIVISION.
+000310 CONFIGURATION           SECTION.
+000320 SPECIAL-NAMES.
+000330     DECIMAL-POINT IS COMMA.
+000340
+000350 INPUT-OUTPUT            SECTION.
+000360 FILE-CONTROL.
+000370     SELECT CLIENTES-MASTER ASSIGN TO "CLIMSTR"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS CLI-ID
+000410         FILE STATUS IS FS-CLIENTES-MASTER.
+000420
+000430 DATA                    DIVISION.
+000440 FILE                    SECTION.
+000450 FD  CLIENTES-MASTER
+000460     LABEL RECORD IS STANDARD.
+000470     COPY CLIREG.
+000480
+000490 WORKING-STORAGE         SECTION.
+000500 01  WRK-FLAGS.
+000510     05  WRK-SAIR            PICTURE X(01)      VALUE "N".
+000520         88  SAIR-DO-MENU                       VALUE "S".
+000530 01  FS-CLIENTES-MASTER      PICTURE X(02)      VALUE "00".
+000540 77  WRK-OPCAO                PICTURE X(01)      VALUE SPACES.
+000550 77  WRK-SALDO-ED             PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+000560 77  WRK-TIPO-DOC-ACEITO      PICTURE X(01)      VALUE SPACES.
+000570 01  WRK-DOC-VALIDO           PICTURE X(01)      VALUE "S".
+000580     88  DOCUMENTO-OK                            VALUE "S".
+000590     88  DOCUMENTO-COM-ERRO                      VALUE "N".
+000600
+000610 PROCEDURE               DIVISION.
+000620*----------------------------------------------------------*
+000630* 0000-MAINLINE - ABRE O MESTRE E CONTROLA O MENU           *
+000640*----------------------------------------------------------*
+000650 0000-MAINLINE.
+000660     OPEN I-O CLIENTES-MASTER.
+000670     IF FS-CLIENTES-MASTER NOT = "00"
+000680             AND FS-CLIENTES-MASTER NOT = "05"
+000690         DISPLAY "CLIMAINT: ERRO AO ABRIR CLIMSTR - STATUS "
+000700                 FS-CLIENTES-MASTER
+000710         GO TO 9999-EXIT
+000720     END-IF.
+000730     PERFORM 1000-EXIBIR-MENU THRU 1000-EXIBIR-MENU-EXIT
+000740             UNTIL SAIR-DO-MENU.
+000750     CLOSE CLIENTES-MASTER.
+000760     GO TO 9999-EXIT.
+000770
+000780*----------------------------------------------------------*
+000790* 1000-EXIBIR-MENU - APRESENTA AS OPCOES E DESVIA PARA A    *
+000800*                    FUNCAO ESCOLHIDA                       *
+000810*----------------------------------------------------------*
+000820 1000-EXIBIR-MENU.
+000830     DISPLAY "--------------------------------------------".
+000840     DISPLAY "MANUTENCAO DE CLIENTES".
+000850     DISPLAY "  A - INCLUIR NOVO CLIENTE".
+000860     DISPLAY "  C - ALTERAR CLIENTE EXISTENTE".
+000870     DISPLAY "  I - INATIVAR CLIENTE".
+000880     DISPLAY "  E - ENCERRAR CONTA (DEFINITIVO)".
+000890     DISPLAY "  S - SAIR".
+000900     DISPLAY "--------------------------------------------".
+000910     DISPLAY "OPCAO: ".
+000920     ACCEPT WRK-OPCAO.
+000930     EVALUATE WRK-OPCAO
+000940         WHEN "A"
+000950             PERFORM 2000-INCLUIR-CLIENTE
+000960                     THRU 2000-INCLUIR-CLIENTE-EXIT
+000970         WHEN "C"
+000980             PERFORM 3000-ALTERAR-CLIENTE
+000990                     THRU 3000-ALTERAR-CLIENTE-EXIT
+001000         WHEN "I"
+001010             PERFORM 4000-INATIVAR-CLIENTE
+001020                     THRU 4000-INATIVAR-CLIENTE-EXIT
+001030         WHEN "E"
+001040             PERFORM 5000-ENCERRAR-CONTA
+001050                     THRU 5000-ENCERRAR-CONTA-EXIT
+001060         WHEN "S"
+001070             SET SAIR-DO-MENU TO TRUE
+001080         WHEN OTHER
+001090             DISPLAY "CLIMAINT: OPCAO INVALIDA"
+001100     END-EVALUATE.
+001110 1000-EXIBIR-MENU-EXIT.
+001120     EXIT.
+001130
+001140*----------------------------------------------------------*
+001150* 2000-INCLUIR-CLIENTE - CADASTRA UM NOVO CLIENTE           *
+001160*----------------------------------------------------------*
+001170 2000-INCLUIR-CLIENTE.
+001180     INITIALIZE CLI-REGISTRO.
+001190     DISPLAY "NUMERO DO CLIENTE: ".
+001200     ACCEPT CLI-ID.
+001210     DISPLAY "NOME DO CLIENTE  : ".
+001220     ACCEPT CLI-NOME.
+001230     DISPLAY "SALDO DE ABERTURA: ".
+001240     ACCEPT CLI-SALDO.
+001250     DISPLAY "TIPO DE CONTA (S-POUPANCA/P-PREMIUM/B-EMPRESA): ".
+001260     ACCEPT CLI-TIPO-CONTA.
+001270     DISPLAY "TIPO DE DOCUMENTO (F-CPF/J-CNPJ): ".
+001280     ACCEPT WRK-TIPO-DOC-ACEITO.
+001290     MOVE WRK-TIPO-DOC-ACEITO TO CLI-TIPO-DOC.
+001300     DISPLAY "NUMERO DO CPF OU CNPJ (SO DIGITOS): ".
+001310     ACCEPT CLI-DOCUMENTO.
+001320     PERFORM 2500-VALIDAR-DOCUMENTO
+001330             THRU 2500-VALIDAR-DOCUMENTO-EXIT.
+001340     IF DOCUMENTO-COM-ERRO
+001350         DISPLAY "CLIMAINT: CPF/CNPJ INVALIDO - CLIENTE NAO "
+001360                 "INCLUIDO"
+001370         GO TO 2000-INCLUIR-CLIENTE-EXIT
+001380     END-IF.
+001390     DISPLAY "MOEDA DA CONTA (BRL/USD/EUR): ".
+001400     ACCEPT CLI-MOEDA.
+001410     IF CLI-MOEDA = SPACES
+001420         MOVE "BRL" TO CLI-MOEDA
+001430     END-IF.
+001440     ACCEPT CLI-DATA-ABERTURA FROM DATE YYYYMMDD.
+001450     SET CLI-ATIVO TO TRUE.
+001460     WRITE CLI-REGISTRO
+001470         INVALID KEY
+001480             DISPLAY "CLIMAINT: CLIENTE " CLI-ID " JA EXISTE"
+001490         NOT INVALID KEY
+001500             DISPLAY "CLIMAINT: CLIENTE " CLI-ID " INCLUIDO"
+001510     END-WRITE.
+001520 2000-INCLUIR-CLIENTE-EXIT.
+001530     EXIT.
+001540
+001550*----------------------------------------------------------*
+001560* 2500-VALIDAR-DOCUMENTO - CONFERE O DIGITO VERIFICADOR DO  *
+001570*                       CPF/CNPJ INFORMADO, VIA DOCVALID    *
+001580*----------------------------------------------------------*
+001590 2500-VALIDAR-DOCUMENTO.
+001600     CALL "DOCVALID" USING CLI-DOCUMENTO CLI-TIPO-DOC
+001610             WRK-DOC-VALIDO.
+001620 2500-VALIDAR-DOCUMENTO-EXIT.
+001630     EXIT.
+001640
+001650*----------------------------------------------------------*
+001660* 3000-ALTERAR-CLIENTE - CORRIGE NOME OU SALDO DE UM        *
+001670*                        CLIENTE JA CADASTRADO              *
+001680*----------------------------------------------------------*
+001690 3000-ALTERAR-CLIENTE.
+001700     DISPLAY "NUMERO DO CLIENTE A ALTERAR: ".
+001710     ACCEPT CLI-ID.
+001720     READ CLIENTES-MASTER
+001730         INVALID KEY
+001740             DISPLAY "CLIMAINT: CLIENTE " CLI-ID " NAO ENCONTRADO"
+001750             GO TO 3000-ALTERAR-CLIENTE-EXIT
+001760     END-READ.
+001770     MOVE CLI-SALDO TO WRK-SALDO-ED.
+001780     DISPLAY "NOME ATUAL : " CLI-NOME.
+001790     DISPLAY "SALDO ATUAL: " WRK-SALDO-ED.
+001800     DISPLAY "NOVO NOME  : ".
+001810     ACCEPT CLI-NOME.
+001820     DISPLAY "NOVO SALDO : ".
+001830     ACCEPT CLI-SALDO.
+001840     REWRITE CLI-REGISTRO.
+001850     DISPLAY "CLIMAINT: CLIENTE " CLI-ID " ALTERADO".
+001860 3000-ALTERAR-CLIENTE-EXIT.
+001870     EXIT.
+001880
+001890*----------------------------------------------------------*
+001900* 4000-INATIVAR-CLIENTE - MARCA UM CLIENTE COMO INATIVO     *
+001910*                      PARA QUE O LOTE DE JUROS O IGNORE    *
+001920*----------------------------------------------------------*
+001930 4000-INATIVAR-CLIENTE.
+001940     DISPLAY "NUMERO DO CLIENTE A INATIVAR: ".
+001950     ACCEPT CLI-ID.
+001960     READ CLIENTES-MASTER
+001970         INVALID KEY
+001980             DISPLAY "CLIMAINT: CLIENTE " CLI-ID " NAO ENCONTRADO"
+001990             GO TO 4000-INATIVAR-CLIENTE-EXIT
+002000     END-READ.
+002010     SET CLI-INATIVO TO TRUE.
+002020     REWRITE CLI-REGISTRO.
+002030     DISPLAY "CLIMAINT: CLIENTE " CLI-ID " INATIVADO".
+002040 4000-INATIVAR-CLIENTE-EXIT.
+002050     EXIT.
+002060
+002070*----------------------------------------------------------*
+002080* 5000-ENCERRAR-CONTA - GRAVA A DATA DE ENCERRAMENTO DA     *
+002090*                    CONTA (DATA DO SISTEMA). A PARTIR      *
+002100*                    DESSA DATA O LOTE DE JUROS PARA DE     *
+002110*                    PROCESSAR O CLIENTE. DIFERENTE DE      *
+002120*                    INATIVAR, O ENCERRAMENTO E DEFINITIVO  *
+002130*                    E DATADO.                              *
+002140*----------------------------------------------------------*
+002150 5000-ENCERRAR-CONTA.
+002160     DISPLAY "NUMERO DO CLIENTE A ENCERRAR: ".
+002170     ACCEPT CLI-ID.
+002180     READ CLIENTES-MASTER
+002190         INVALID KEY
+002200             DISPLAY "CLIMAINT: CLIENTE " CLI-ID " NAO ENCONTRADO"
+002210             GO TO 5000-ENCERRAR-CONTA-EXIT
+002220     END-READ.
+002230     IF CLI-DATA-ENCERRAMENTO NOT = ZEROS
+002240         DISPLAY "CLIMAINT: CLIENTE " CLI-ID " JA ESTA ENCERRADO"
+002250                 " DESDE " CLI-DATA-ENCERRAMENTO
+002260         GO TO 5000-ENCERRAR-CONTA-EXIT
+002270     END-IF.
+002280     ACCEPT CLI-DATA-ENCERRAMENTO FROM DATE YYYYMMDD.
+002290     REWRITE CLI-REGISTRO.
+002300     DISPLAY "CLIMAINT: CLIENTE " CLI-ID " ENCERRADO EM "
+002310             CLI-DATA-ENCERRAMENTO.
+002320 5000-ENCERRAR-CONTA-EXIT.
+002330     EXIT.
+002340
+002350 9999-EXIT.
+002360     STOP RUN.
