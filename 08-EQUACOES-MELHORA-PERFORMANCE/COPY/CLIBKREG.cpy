@@ -0,0 +1,42 @@
+000010*----------------------------------------------------------*
+000020* CLIBKREG - LAYOUT DO REGISTRO DA COPIA DE BACKUP DO        *
+000030*            MESTRE DE CLIENTES (CLIBKUP)                   *
+000040*----------------------------------------------------------*
+000050* HISTORICO DE ALTERACOES                                   *
+000060*----------------------------------------------------------*
+000070* DATA       AUTOR   DESCRICAO                              *
+000080* 2026-08-09 EBC     COPYBOOK CRIADO A PARTIR DO LAYOUT QUE *
+000090*                    ESTAVA DUPLICADO DENTRO DE CLIENTES,   *
+000100*                    PARA GRAVAR O CLIBKUP.                 *
+000110* 2026-08-09 EBC     DUPCHECK PASSOU A LER O CLIMSTR DIRETO *
+000120*                    (COPY CLIREG), NAO MAIS O CLIBKUP -    *
+000130*                    ESTE COPYBOOK FICA DE USO EXCLUSIVO DO *
+000140*                    CLIENTES, QUE E QUEM GRAVA O CLIBKUP.  *
+000150*----------------------------------------------------------*
+000160 01  BKP-REGISTRO.
+000170     05  BKP-ID               PICTURE 9(06).
+000180     05  FILLER               PICTURE X(01) VALUE SPACES.
+000190     05  BKP-NOME             PICTURE X(20).
+000200     05  FILLER               PICTURE X(01) VALUE SPACES.
+000210     05  BKP-STATUS           PICTURE X(01).
+000220     05  FILLER               PICTURE X(01) VALUE SPACES.
+000230     05  BKP-TIPO-CONTA       PICTURE X(01).
+000240     05  FILLER               PICTURE X(01) VALUE SPACES.
+000250     05  BKP-SALDO            PICTURE S9(10).
+000260     05  FILLER               PICTURE X(01) VALUE SPACES.
+000270     05  BKP-SALDO-GANHO-ANO  PICTURE S9(10).
+000280     05  FILLER               PICTURE X(01) VALUE SPACES.
+000290     05  BKP-JUROS-ACUMULADO  PICTURE S9(10).
+000300     05  FILLER               PICTURE X(01) VALUE SPACES.
+000310     05  BKP-DOCUMENTO        PICTURE 9(14).
+000320     05  FILLER               PICTURE X(01) VALUE SPACES.
+000330     05  BKP-TIPO-DOC         PICTURE X(01).
+000340     05  FILLER               PICTURE X(01) VALUE SPACES.
+000350     05  BKP-DATA-ABERTURA    PICTURE 9(08).
+000360     05  FILLER               PICTURE X(01) VALUE SPACES.
+000370     05  BKP-DATA-ENCERRAMENTO PICTURE 9(08).
+000380     05  FILLER               PICTURE X(01) VALUE SPACES.
+000390     05  BKP-DATA-BACKUP      PICTURE 9(08).
+000400     05  FILLER               PICTURE X(01) VALUE SPACES.
+000410     05  BKP-MOEDA            PICTURE X(03).
+000420     05  FILLER               PICTURE X(20) VALUE SPACES.
