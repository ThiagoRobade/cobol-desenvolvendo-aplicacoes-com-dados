@@ -0,0 +1,61 @@
+000010*----------------------------------------------------------*
+000020* CLIREG - LAYOUT DO REGISTRO DE CLIENTE                    *
+000030*----------------------------------------------------------*
+000040* HISTORICO DE ALTERACOES                                   *
+000050*----------------------------------------------------------*
+000060* DATA       AUTOR   DESCRICAO                              *
+000070* 2026-08-09 EBC     COPYBOOK CRIADO A PARTIR DO LAYOUT QUE *
+000080*                    ESTAVA DUPLICADO DENTRO DE CLIENTES,   *
+000090*                    PARA SER COMPARTILHADO POR TODOS OS    *
+000100*                    PROGRAMAS QUE TRATAM CLIENTES.         *
+000110* 2026-08-09 EBC     INCLUIDO CLI-STATUS PARA PERMITIR      *
+000120*                    INATIVAR UMA CONTA SEM EXCLUI-LA, A    *
+000130*                    SER MANTIDO PELO CLIMAINT.             *
+000140* 2026-08-09 EBC     INCLUIDO CLI-TIPO-CONTA PARA SUPORTAR   *
+000150*                    TAXAS DE JUROS DIFERENTES POR TIPO DE  *
+000160*                    CONTA (POUPANCA, PREMIUM, EMPRESARIAL).*
+000170* 2026-08-09 EBC     INCLUIDO CLI-SALDO-GANHO-ANO PARA       *
+000180*                    ACUMULAR OS JUROS GANHOS NO ANO-CALEN- *
+000190*                    DARIO, USADO NO INFORME DE RENDIMENTOS.*
+000200* 2026-08-09 EBC     INCLUIDO CLI-JUROS-ACUMULADO PARA       *
+000210*                    GUARDAR OS JUROS DIARIOS AINDA NAO      *
+000220*                    CAPITALIZADOS, ATE O FECHAMENTO MENSAL.*
+000230* 2026-08-09 EBC     INCLUIDO CLI-DOCUMENTO (CPF OU CNPJ) E  *
+000240*                    CLI-TIPO-DOC, CONFERIDOS PELA SUBROTINA *
+000250*                    DOCVALID PELO DIGITO VERIFICADOR.       *
+000260* 2026-08-09 EBC     INCLUIDAS CLI-DATA-ABERTURA E           *
+000270*                    CLI-DATA-ENCERRAMENTO, PARA O LOTE DE   *
+000280*                    JUROS IGNORAR CONTA AINDA NAO ABERTA OU *
+000290*                    JA ENCERRADA NA DATA DE EXECUCAO.       *
+000300* 2026-08-09 EBC     INCLUIDO CLI-MOEDA PARA SUPORTAR CONTAS *
+000310*                    EM MOEDA ESTRANGEIRA (USD/EUR), ALEM DA *
+000320*                    CONTA EM REAIS (BRL, PADRAO).           *
+000330* 2026-08-09 EBC     INCLUIDO CLI-DATA-ULTIMO-JUROS, GRAVADO *
+000340*                    PELO CLIENTES A CADA LANCAMENTO, PARA A *
+000350*                    CONSULTA (CLIINQ) MOSTRAR QUANDO A CONTA*
+000360*                    FOI PROCESSADA PELA ULTIMA VEZ.          *
+000370*----------------------------------------------------------*
+000380 01  CLI-REGISTRO.
+000390     05  CLI-ID              PICTURE 9(06).
+000400     05  CLI-NOME            PICTURE X(20).
+000410     05  CLI-SALDO           PICTURE S9(10)     COMP.
+000420     05  CLI-STATUS          PICTURE X(01)      VALUE "A".
+000430         88  CLI-ATIVO                          VALUE "A".
+000440         88  CLI-INATIVO                        VALUE "I".
+000450     05  CLI-TIPO-CONTA      PICTURE X(01)      VALUE "S".
+000460         88  CONTA-POUPANCA                     VALUE "S".
+000470         88  CONTA-PREMIUM                      VALUE "P".
+000480         88  CONTA-EMPRESARIAL                  VALUE "B".
+000490     05  CLI-SALDO-GANHO-ANO PICTURE S9(10)     COMP VALUE ZEROS.
+000500     05  CLI-JUROS-ACUMULADO PICTURE S9(10)     COMP VALUE ZEROS.
+000510     05  CLI-DOCUMENTO       PICTURE 9(14)      VALUE ZEROS.
+000520     05  CLI-TIPO-DOC        PICTURE X(01)      VALUE "F".
+000530         88  DOC-CPF                            VALUE "F".
+000540         88  DOC-CNPJ                           VALUE "J".
+000550     05  CLI-DATA-ABERTURA      PICTURE 9(08)   VALUE ZEROS.
+000560     05  CLI-DATA-ENCERRAMENTO  PICTURE 9(08)   VALUE ZEROS.
+000570     05  CLI-MOEDA               PICTURE X(03)  VALUE "BRL".
+000580         88  MOEDA-REAL                         VALUE "BRL".
+000590         88  MOEDA-DOLAR                        VALUE "USD".
+000600         88  MOEDA-EURO                         VALUE "EUR".
+000610     05  CLI-DATA-ULTIMO-JUROS  PICTURE 9(08)   VALUE ZEROS.
