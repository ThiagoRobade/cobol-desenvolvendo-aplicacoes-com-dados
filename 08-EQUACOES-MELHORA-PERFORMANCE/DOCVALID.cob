@@ -0,0 +1,201 @@
+000010 IDENTIFICATION          DIVISION.
+000020 PROGRAM-ID.             DOCVALID.
+000030 AUTHOR.                 EQUIPE-BATCH-CONTAS.
+000040 INSTALLATION.           DEPARTAMENTO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN.           2026-08-09.
+000060 DATE-COMPILED.          2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORICO DE ALTERACOES                                   *
+000090*----------------------------------------------------------*
+000100* DATA       AUTOR   DESCRICAO                              *
+000110* 2026-08-09 EBC     SUBROTINA CRIADA - CONFERE O DIGITO     *
+000120*                    VERIFICADOR DE CPF OU CNPJ, CHAMADA     *
+000130*                    PELO CLIMAINT (NA INCLUSAO) E PELO      *
+000140*                    CLIENTES (NA CRITICA DO LOTE DIARIO).   *
+000150*----------------------------------------------------------*
+000160 ENVIRONMENT             DIVISION.
+000170 CONFIGURATION           SECTION.
+000180 SPECIAL-NAMES.
+000190     DECIMAL-POINT IS COMMA.
+000200
+000210 DATA                    DIVISION.
+000220 WORKING-STORAGE         SECTION.
+000230 77  WRK-OFFSET-PESO     PICTURE 9(02)      COMP VALUE ZEROS.
+000240 77  WRK-IDX-PESO        PICTURE 9(02)      COMP VALUE ZEROS.
+000250 77  WRK-POS-INICIAL     PICTURE 9(02)      COMP VALUE ZEROS.
+000260 77  WRK-POS-ATUAL       PICTURE 9(02)      COMP VALUE ZEROS.
+000270 77  WRK-QTD-DIGITOS     PICTURE 9(02)      COMP VALUE ZEROS.
+000280 77  WRK-IDX             PICTURE 9(02)      COMP VALUE ZEROS.
+000290 77  WRK-SOMA            PICTURE 9(04)      COMP VALUE ZEROS.
+000300 77  WRK-QUOCIENTE       PICTURE 9(04)      COMP VALUE ZEROS.
+000310 77  WRK-RESTO           PICTURE 9(02)      COMP VALUE ZEROS.
+000320 77  WRK-DIGITO-CALC     PICTURE 9(01)      VALUE ZEROS.
+000330
+000340 01  WRK-DOCUMENTO-N     PICTURE 9(14)      VALUE ZEROS.
+000350 01  WRK-DOCUMENTO-TAB REDEFINES WRK-DOCUMENTO-N.
+000360     05  WRK-DOC-DIGITO  PICTURE 9(01)      OCCURS 14 TIMES.
+000370
+000380*----------------------------------------------------------*
+000390* TABELA DE PESOS DOS DIGITOS VERIFICADORES, EM UM UNICO    *
+000400* VETOR CONTIGUO: CPF1(1-9) CPF2(10-19) CNPJ1(20-31)        *
+000410* CNPJ2(32-44), CARREGADA POR VALUE/REDEFINES.               *
+000420*----------------------------------------------------------*
+000430 01  WRK-PESOS-INIC.
+000440     05  FILLER          PICTURE 9(02)      VALUE 10.
+000450     05  FILLER          PICTURE 9(02)      VALUE 09.
+000460     05  FILLER          PICTURE 9(02)      VALUE 08.
+000470     05  FILLER          PICTURE 9(02)      VALUE 07.
+000480     05  FILLER          PICTURE 9(02)      VALUE 06.
+000490     05  FILLER          PICTURE 9(02)      VALUE 05.
+000500     05  FILLER          PICTURE 9(02)      VALUE 04.
+000510     05  FILLER          PICTURE 9(02)      VALUE 03.
+000520     05  FILLER          PICTURE 9(02)      VALUE 02.
+000530     05  FILLER          PICTURE 9(02)      VALUE 11.
+000540     05  FILLER          PICTURE 9(02)      VALUE 10.
+000550     05  FILLER          PICTURE 9(02)      VALUE 09.
+000560     05  FILLER          PICTURE 9(02)      VALUE 08.
+000570     05  FILLER          PICTURE 9(02)      VALUE 07.
+000580     05  FILLER          PICTURE 9(02)      VALUE 06.
+000590     05  FILLER          PICTURE 9(02)      VALUE 05.
+000600     05  FILLER          PICTURE 9(02)      VALUE 04.
+000610     05  FILLER          PICTURE 9(02)      VALUE 03.
+000620     05  FILLER          PICTURE 9(02)      VALUE 02.
+000630     05  FILLER          PICTURE 9(02)      VALUE 05.
+000640     05  FILLER          PICTURE 9(02)      VALUE 04.
+000650     05  FILLER          PICTURE 9(02)      VALUE 03.
+000660     05  FILLER          PICTURE 9(02)      VALUE 02.
+000670     05  FILLER          PICTURE 9(02)      VALUE 09.
+000680     05  FILLER          PICTURE 9(02)      VALUE 08.
+000690     05  FILLER          PICTURE 9(02)      VALUE 07.
+000700     05  FILLER          PICTURE 9(02)      VALUE 06.
+000710     05  FILLER          PICTURE 9(02)      VALUE 05.
+000720     05  FILLER          PICTURE 9(02)      VALUE 04.
+000730     05  FILLER          PICTURE 9(02)      VALUE 03.
+000740     05  FILLER          PICTURE 9(02)      VALUE 02.
+000750     05  FILLER          PICTURE 9(02)      VALUE 06.
+000760     05  FILLER          PICTURE 9(02)      VALUE 05.
+000770     05  FILLER          PICTURE 9(02)      VALUE 04.
+000780     05  FILLER          PICTURE 9(02)      VALUE 03.
+000790     05  FILLER          PICTURE 9(02)      VALUE 02.
+000800     05  FILLER          PICTURE 9(02)      VALUE 09.
+000810     05  FILLER          PICTURE 9(02)      VALUE 08.
+000820     05  FILLER          PICTURE 9(02)      VALUE 07.
+000830     05  FILLER          PICTURE 9(02)      VALUE 06.
+000840     05  FILLER          PICTURE 9(02)      VALUE 05.
+000850     05  FILLER          PICTURE 9(02)      VALUE 04.
+000860     05  FILLER          PICTURE 9(02)      VALUE 03.
+000870     05  FILLER          PICTURE 9(02)      VALUE 02.
+000880 01  WRK-PESOS-TAB REDEFINES WRK-PESOS-INIC.
+000890     05  WRK-PESO            PICTURE 9(02)  OCCURS 44 TIMES.
+000900
+000910 LINKAGE                 SECTION.
+000920 01  LK-DOCUMENTO            PICTURE 9(14).
+000930 01  LK-TIPO-DOCUMENTO       PICTURE X(01).
+000940     88  LK-DOC-E-CPF                       VALUE "F".
+000950     88  LK-DOC-E-CNPJ                      VALUE "J".
+000960 01  LK-DOC-VALIDO           PICTURE X(01).
+000970     88  DOCUMENTO-VALIDO                   VALUE "S".
+000980     88  DOCUMENTO-INVALIDO                 VALUE "N".
+000990
+001000 PROCEDURE               DIVISION USING LK-DOCUMENTO
+001010         LK-TIPO-DOCUMENTO LK-DOC-VALIDO.
+001020*----------------------------------------------------------*
+001030* 0000-MAINLINE - CONFERE O DIGITO VERIFICADOR DO DOCUMENTO *
+001040*----------------------------------------------------------*
+001050 0000-MAINLINE.
+001060     MOVE LK-DOCUMENTO TO WRK-DOCUMENTO-N.
+001070     SET DOCUMENTO-VALIDO TO TRUE.
+001080     IF LK-DOC-E-CPF
+001090         PERFORM 2000-VALIDAR-CPF THRU 2000-VALIDAR-CPF-EXIT
+001100     ELSE
+001110         IF LK-DOC-E-CNPJ
+001120             PERFORM 3000-VALIDAR-CNPJ THRU 3000-VALIDAR-CNPJ-EXIT
+001130         ELSE
+001140             SET DOCUMENTO-INVALIDO TO TRUE
+001150         END-IF
+001160     END-IF.
+001170     GOBACK.
+001180
+001190*----------------------------------------------------------*
+001200* 2000-VALIDAR-CPF - CPF OCUPA AS 11 POSICOES MAIS A        *
+001210*                    DIREITA DO CAMPO DE 14 DIGITOS         *
+001220*----------------------------------------------------------*
+001230 2000-VALIDAR-CPF.
+001240     MOVE 1  TO WRK-OFFSET-PESO.
+001250     MOVE 4  TO WRK-POS-INICIAL.
+001260     MOVE 9  TO WRK-QTD-DIGITOS.
+001270     PERFORM 5000-SOMAR-PESOS THRU 5000-SOMAR-PESOS-EXIT.
+001280     PERFORM 5100-CALCULAR-DIGITO THRU 5100-CALCULAR-DIGITO-EXIT.
+001290     IF WRK-DIGITO-CALC NOT = WRK-DOC-DIGITO(13)
+001300         SET DOCUMENTO-INVALIDO TO TRUE
+001310         GO TO 2000-VALIDAR-CPF-EXIT
+001320     END-IF.
+001330     MOVE 10 TO WRK-OFFSET-PESO.
+001340     MOVE 4  TO WRK-POS-INICIAL.
+001350     MOVE 10 TO WRK-QTD-DIGITOS.
+001360     PERFORM 5000-SOMAR-PESOS THRU 5000-SOMAR-PESOS-EXIT.
+001370     PERFORM 5100-CALCULAR-DIGITO THRU 5100-CALCULAR-DIGITO-EXIT.
+001380     IF WRK-DIGITO-CALC NOT = WRK-DOC-DIGITO(14)
+001390         SET DOCUMENTO-INVALIDO TO TRUE
+001400     END-IF.
+001410 2000-VALIDAR-CPF-EXIT.
+001420     EXIT.
+001430
+001440*----------------------------------------------------------*
+001450* 3000-VALIDAR-CNPJ - CNPJ OCUPA AS 14 POSICOES DO CAMPO    *
+001460*----------------------------------------------------------*
+001470 3000-VALIDAR-CNPJ.
+001480     MOVE 20 TO WRK-OFFSET-PESO.
+001490     MOVE 1  TO WRK-POS-INICIAL.
+001500     MOVE 12 TO WRK-QTD-DIGITOS.
+001510     PERFORM 5000-SOMAR-PESOS THRU 5000-SOMAR-PESOS-EXIT.
+001520     PERFORM 5100-CALCULAR-DIGITO THRU 5100-CALCULAR-DIGITO-EXIT.
+001530     IF WRK-DIGITO-CALC NOT = WRK-DOC-DIGITO(13)
+001540         SET DOCUMENTO-INVALIDO TO TRUE
+001550         GO TO 3000-VALIDAR-CNPJ-EXIT
+001560     END-IF.
+001570     MOVE 32 TO WRK-OFFSET-PESO.
+001580     MOVE 1  TO WRK-POS-INICIAL.
+001590     MOVE 13 TO WRK-QTD-DIGITOS.
+001600     PERFORM 5000-SOMAR-PESOS THRU 5000-SOMAR-PESOS-EXIT.
+001610     PERFORM 5100-CALCULAR-DIGITO THRU 5100-CALCULAR-DIGITO-EXIT.
+001620     IF WRK-DIGITO-CALC NOT = WRK-DOC-DIGITO(14)
+001630         SET DOCUMENTO-INVALIDO TO TRUE
+001640     END-IF.
+001650 3000-VALIDAR-CNPJ-EXIT.
+001660     EXIT.
+001670
+001680*----------------------------------------------------------*
+001690* 5000-SOMAR-PESOS - SOMA CADA DIGITO DA BASE MULTIPLICADO  *
+001700*                    PELO SEU PESO CORRESPONDENTE           *
+001710*----------------------------------------------------------*
+001720 5000-SOMAR-PESOS.
+001730     MOVE ZEROS TO WRK-SOMA.
+001740     PERFORM 5010-SOMAR-UM-DIGITO THRU 5010-SOMAR-UM-DIGITO-EXIT
+001750             VARYING WRK-IDX FROM 1 BY 1
+001760             UNTIL WRK-IDX > WRK-QTD-DIGITOS.
+001770 5000-SOMAR-PESOS-EXIT.
+001780     EXIT.
+001790
+001800 5010-SOMAR-UM-DIGITO.
+001810     COMPUTE WRK-POS-ATUAL = WRK-POS-INICIAL + WRK-IDX - 1.
+001820     COMPUTE WRK-IDX-PESO  = WRK-OFFSET-PESO + WRK-IDX - 1.
+001830     COMPUTE WRK-SOMA = WRK-SOMA
+001840             + (WRK-DOC-DIGITO(WRK-POS-ATUAL)
+001850             * WRK-PESO(WRK-IDX-PESO)).
+001860 5010-SOMAR-UM-DIGITO-EXIT.
+001870     EXIT.
+001880
+001890*----------------------------------------------------------*
+001900* 5100-CALCULAR-DIGITO - APLICA A REGRA DO MODULO 11        *
+001910*----------------------------------------------------------*
+001920 5100-CALCULAR-DIGITO.
+001930     DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+001940             REMAINDER WRK-RESTO.
+001950     IF WRK-RESTO < 2
+001960         MOVE 0 TO WRK-DIGITO-CALC
+001970     ELSE
+001980         COMPUTE WRK-DIGITO-CALC = 11 - WRK-RESTO
+001990     END-IF.
+002000 5100-CALCULAR-DIGITO-EXIT.
+002010     EXIT.
