@@ -0,0 +1,149 @@
+000010 IDENTIFICATION          DIVISION.
+000020 PROGRAM-ID.             CLIINQ.
+000030 AUTHOR.                 EQUIPE-BATCH-CONTAS.
+000040 INSTALLATION.           DEPARTAMENTO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN.           2026-08-09.
+000060 DATE-COMPILED.          2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORICO DE ALTERACOES                                   *
+000090*----------------------------------------------------------*
+000100* DATA       AUTOR   DESCRICAO                              *
+000110* 2026-08-09 EBC     PROGRAMA CRIADO - CONSULTA (SOMENTE     *
+000120*                    LEITURA) DE UM CLIENTE PELO NUMERO,     *
+000130*                    MENU-DRIVEN VIA TERMINAL, NOS MOLDES    *
+000140*                    DO CLIMAINT.                            *
+000150* 2026-08-09 EBC     CAMPOS DE SALDO/JUROS EDITADOS PASSAM A *
+000160*                    TRAZER O SINAL, PARA SALDO NEGATIVO NAO *
+000170*                    SER CONFUNDIDO COM SALDO POSITIVO.      *
+000180* 2026-08-09 EBC     EXIBIDA A DATA DO ULTIMO PROCESSAMENTO  *
+000190*                    DE JUROS (CLI-DATA-ULTIMO-JUROS, MANTIDA*
+000200*                    PELO CLIENTES), NO FORMATO AAAAMMDD.    *
+000210*----------------------------------------------------------*
+000220 ENVIRONMENT             DIVISION.
+000230 CONFIGURATION           SECTION.
+000240 SPECIAL-NAMES.
+000250     DECIMAL-POINT IS COMMA.
+000260
+000270 INPUT-OUTPUT            SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CLIENTES-MASTER ASSIGN TO "CLIMSTR"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS CLI-ID
+000330         FILE STATUS IS FS-CLIENTES-MASTER.
+000340
+000350 DATA                    DIVISION.
+000360 FILE                    SECTION.
+000370 FD  CLIENTES-MASTER
+000380     LABEL RECORD IS STANDARD.
+000390     COPY CLIREG.
+000400
+000410 WORKING-STORAGE         SECTION.
+000420 01  WRK-FLAGS.
+000430     05  WRK-SAIR            PICTURE X(01)      VALUE "N".
+000440         88  SAIR-DO-MENU                       VALUE "S".
+000450 01  FS-CLIENTES-MASTER      PICTURE X(02)      VALUE "00".
+000460 77  WRK-OPCAO                PICTURE X(01)      VALUE SPACES.
+000470 77  WRK-SALDO-ED             PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+000480 77  WRK-GANHO-ED             PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+000490 77  WRK-ACUMULADO-ED         PICTURE -Z.ZZZ.ZZZ.ZZZ9,99.
+000500 77  WRK-STATUS-EXT           PICTURE X(08)      VALUE SPACES.
+000510 77  WRK-TIPO-EXT             PICTURE X(12)      VALUE SPACES.
+000520
+000530 PROCEDURE               DIVISION.
+000540*----------------------------------------------------------*
+000550* 0000-MAINLINE - ABRE O MESTRE E CONTROLA O MENU DE        *
+000560*                 CONSULTA                                  *
+000570*----------------------------------------------------------*
+000580 0000-MAINLINE.
+000590     OPEN INPUT CLIENTES-MASTER.
+000600     IF FS-CLIENTES-MASTER NOT = "00"
+000610         DISPLAY "CLIINQ: ERRO AO ABRIR CLIMSTR - STATUS "
+000620                 FS-CLIENTES-MASTER
+000630         GO TO 9999-EXIT
+000640     END-IF.
+000650     PERFORM 1000-EXIBIR-MENU THRU 1000-EXIBIR-MENU-EXIT
+000660             UNTIL SAIR-DO-MENU.
+000670     CLOSE CLIENTES-MASTER.
+000680     GO TO 9999-EXIT.
+000690
+000700*----------------------------------------------------------*
+000710* 1000-EXIBIR-MENU - APRESENTA AS OPCOES E DESVIA PARA A    *
+000720*                    FUNCAO ESCOLHIDA                       *
+000730*----------------------------------------------------------*
+000740 1000-EXIBIR-MENU.
+000750     DISPLAY "--------------------------------------------".
+000760     DISPLAY "CONSULTA DE CLIENTES (SOMENTE LEITURA)".
+000770     DISPLAY "  C - CONSULTAR CLIENTE PELO NUMERO".
+000780     DISPLAY "  S - SAIR".
+000790     DISPLAY "--------------------------------------------".
+000800     DISPLAY "OPCAO: ".
+000810     ACCEPT WRK-OPCAO.
+000820     EVALUATE WRK-OPCAO
+000830         WHEN "C"
+000840             PERFORM 2000-CONSULTAR-CLIENTE
+000850                     THRU 2000-CONSULTAR-CLIENTE-EXIT
+000860         WHEN "S"
+000870             SET SAIR-DO-MENU TO TRUE
+000880         WHEN OTHER
+000890             DISPLAY "CLIINQ: OPCAO INVALIDA"
+000900     END-EVALUATE.
+000910 1000-EXIBIR-MENU-EXIT.
+000920     EXIT.
+000930
+000940*----------------------------------------------------------*
+000950* 2000-CONSULTAR-CLIENTE - LE O CLIENTE PELA CHAVE E        *
+000960*                       EXIBE OS DADOS NA TELA              *
+000970*----------------------------------------------------------*
+000980 2000-CONSULTAR-CLIENTE.
+000990     DISPLAY "NUMERO DO CLIENTE A CONSULTAR: ".
+001000     ACCEPT CLI-ID.
+001010     READ CLIENTES-MASTER
+001020         INVALID KEY
+001030             DISPLAY "CLIINQ: CLIENTE " CLI-ID " NAO ENCONTRADO"
+001040             GO TO 2000-CONSULTAR-CLIENTE-EXIT
+001050     END-READ.
+001060     PERFORM 2100-FORMATAR-CAMPOS
+001070             THRU 2100-FORMATAR-CAMPOS-EXIT.
+001080     DISPLAY "--------------------------------------------".
+001090     DISPLAY "NUMERO        : " CLI-ID.
+001100     DISPLAY "NOME          : " CLI-NOME.
+001110     DISPLAY "SALDO ATUAL   : " WRK-SALDO-ED.
+001120     DISPLAY "STATUS        : " WRK-STATUS-EXT.
+001130     DISPLAY "TIPO DE CONTA : " WRK-TIPO-EXT.
+001140     DISPLAY "JUROS ANO     : " WRK-GANHO-ED.
+001150     DISPLAY "JUROS ACUMULADO NAO CAPITALIZADO: "
+001160             WRK-ACUMULADO-ED.
+001170     DISPLAY "DATA ULTIMO JUROS (AAAAMMDD): "
+001180             CLI-DATA-ULTIMO-JUROS.
+001190     DISPLAY "--------------------------------------------".
+001200 2000-CONSULTAR-CLIENTE-EXIT.
+001210     EXIT.
+001220
+001230*----------------------------------------------------------*
+001240* 2100-FORMATAR-CAMPOS - CONVERTE OS CAMPOS EDITADOS E OS   *
+001250*                     CODIGOS DE STATUS/TIPO PARA TEXTO     *
+001260*----------------------------------------------------------*
+001270 2100-FORMATAR-CAMPOS.
+001280     MOVE CLI-SALDO           TO WRK-SALDO-ED.
+001290     MOVE CLI-SALDO-GANHO-ANO TO WRK-GANHO-ED.
+001300     MOVE CLI-JUROS-ACUMULADO TO WRK-ACUMULADO-ED.
+001310     IF CLI-ATIVO
+001320         MOVE "ATIVO" TO WRK-STATUS-EXT
+001330     ELSE
+001340         MOVE "INATIVO" TO WRK-STATUS-EXT
+001350     END-IF.
+001360     IF CONTA-POUPANCA
+001370         MOVE "POUPANCA" TO WRK-TIPO-EXT
+001380     ELSE
+001390         IF CONTA-PREMIUM
+001400             MOVE "PREMIUM" TO WRK-TIPO-EXT
+001410         ELSE
+001420             MOVE "EMPRESARIAL" TO WRK-TIPO-EXT
+001430         END-IF
+001440     END-IF.
+001450 2100-FORMATAR-CAMPOS-EXIT.
+001460     EXIT.
+001470
+001480 9999-EXIT.
+001490     STOP RUN.
