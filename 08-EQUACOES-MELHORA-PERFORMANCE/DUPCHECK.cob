@@ -0,0 +1,221 @@
+000010 IDENTIFICATION          DIVISION.
+000020 PROGRAM-ID.             DUPCHECK.
+000030 AUTHOR.                 EQUIPE-BATCH-CONTAS.
+000040 INSTALLATION.           DEPARTAMENTO-DE-PROCESSAMENTO-DE-DADOS.
+000050 DATE-WRITTEN.           2026-08-09.
+000060 DATE-COMPILED.          2026-08-09.
+000070*----------------------------------------------------------*
+000080* HISTORICO DE ALTERACOES                                   *
+000090*----------------------------------------------------------*
+000100* DATA       AUTOR   DESCRICAO                              *
+000110* 2026-08-09 EBC     PROGRAMA CRIADO - LE A COPIA DE BACKUP *
+000120*                    DO MESTRE (CLIBKUP, GERADA PELO         *
+000130*                    CLIENTES) E APONTA CLIENTES COM O       *
+000140*                    MESMO NOME OU O MESMO CPF/CNPJ SOB      *
+000150*                    NUMEROS DE CLIENTE DIFERENTES, PARA A   *
+000160*                    AREA DE CADASTRO REVISAR POSSIVEL       *
+000170*                    DUPLICIDADE DE CONTA.                   *
+000180* 2026-08-09 EBC     PASSA A LER O CLIMSTR DIRETO (EM VEZ DO *
+000190*                    CLIBKUP DO DIA ANTERIOR), PARA RODAR    *
+000200*                    ANTES DO LOTE DE JUROS COMO UMA CRITICA *
+000210*                    DE FATO PRE-PROCESSAMENTO: CONTA ABERTA *
+000220*                    PELO CLIMAINT APOS O ULTIMO BACKUP SO   *
+000230*                    APARECERIA NO CLIBKUP NO DIA SEGUINTE,  *
+000240*                    QUANDO OS JUROS JA TERIAM SIDO POSTADOS.*
+000250*----------------------------------------------------------*
+000260 ENVIRONMENT             DIVISION.
+000270 CONFIGURATION           SECTION.
+000280 SPECIAL-NAMES.
+000290     DECIMAL-POINT IS COMMA.
+000300
+000310 INPUT-OUTPUT            SECTION.
+000320 FILE-CONTROL.
+000330*----------------------------------------------------------*
+000340* MESTRE DE CLIENTES, LIDO DIRETO (NAO A COPIA DE BACKUP)    *
+000350* PARA A CRITICA RODAR ANTES DO LOTE DE JUROS.               *
+000360*----------------------------------------------------------*
+000370     SELECT CLIENTES-MASTER ASSIGN TO "CLIMSTR"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS SEQUENTIAL
+000400         RECORD KEY IS CLI-ID
+000410         FILE STATUS IS FS-CLIENTES-MASTER.
+000420*----------------------------------------------------------*
+000430* RELATORIO DE CLIENTES EM POSSIVEL DUPLICIDADE              *
+000440*----------------------------------------------------------*
+000450     SELECT RELATORIO-DUP ASSIGN TO "CLIDUP"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS FS-RELATORIO-DUP.
+000480
+000490 DATA                    DIVISION.
+000500 FILE                    SECTION.
+000510 FD  CLIENTES-MASTER
+000520     LABEL RECORD IS STANDARD.
+000530     COPY CLIREG.
+000540
+000550 FD  RELATORIO-DUP
+000560     LABEL RECORD IS STANDARD.
+000570 01  DUP-LINHA                 PICTURE X(132).
+000580
+000590 WORKING-STORAGE         SECTION.
+000600 01  WRK-FLAGS.
+000610     05  WRK-FIM-ARQUIVO PICTURE X(01)      VALUE "N".
+000620         88  FIM-ARQUIVO-CLIENTES              VALUE "S".
+000630 01  FS-CLIENTES-MASTER  PICTURE X(02)      VALUE "00".
+000640 01  FS-RELATORIO-DUP    PICTURE X(02)      VALUE "00".
+000650 77  WRK-MAX-TABELA      PICTURE 9(04)      COMP VALUE 2000.
+000660 77  WRK-CONT-REGISTROS  PICTURE 9(04)      COMP VALUE ZEROS.
+000670 77  WRK-CONT-DUPLICADOS PICTURE 9(04)      COMP VALUE ZEROS.
+000680 77  WRK-IDX-1           PICTURE 9(04)      COMP VALUE ZEROS.
+000690 77  WRK-IDX-2           PICTURE 9(04)      COMP VALUE ZEROS.
+000700
+000710*----------------------------------------------------------*
+000720* TABELA EM MEMORIA COM OS DADOS DE TODOS OS CLIENTES DO    *
+000730* BACKUP, USADA PARA O CONFRONTO DE CADA PAR DE CLIENTES.   *
+000740*----------------------------------------------------------*
+000750 01  TAB-CLIENTES.
+000760     05  TAB-ENTRADA             OCCURS 2000 TIMES.
+000770         10  TAB-ID               PICTURE 9(06).
+000780         10  TAB-NOME             PICTURE X(20).
+000790         10  TAB-DOCUMENTO        PICTURE 9(14).
+000800
+000810 01  DUP-CABECALHO.
+000820     05  FILLER              PICTURE X(44)
+000830             VALUE "RELATORIO DE CLIENTES EM POSSIVEL DUPLICATA".
+000840     05  FILLER              PICTURE X(88) VALUE SPACES.
+000850 01  DUP-DETALHE.
+000860     05  DUP-TIPO            PICTURE X(10).
+000870     05  FILLER              PICTURE X(02) VALUE SPACES.
+000880     05  DUP-ID-1            PICTURE 9(06).
+000890     05  FILLER              PICTURE X(02) VALUE SPACES.
+000900     05  DUP-ID-2            PICTURE 9(06).
+000910     05  FILLER              PICTURE X(02) VALUE SPACES.
+000920     05  DUP-VALOR           PICTURE X(20).
+000930     05  FILLER              PICTURE X(84) VALUE SPACES.
+000940 01  DUP-RODAPE.
+000950     05  FILLER              PICTURE X(30)
+000960             VALUE "TOTAL DE PARES EM DUPLICIDADE".
+000970     05  DUP-ROD-TOTAL       PICTURE ZZZ9.
+000980     05  FILLER              PICTURE X(98) VALUE SPACES.
+000990
+001000 PROCEDURE               DIVISION.
+001010*----------------------------------------------------------*
+001020* 0000-MAINLINE - CONTROLA A SEQUENCIA GERAL DO PROGRAMA    *
+001030*----------------------------------------------------------*
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+001060     PERFORM 2000-CARREGAR-TABELA
+001070             THRU 2000-CARREGAR-TABELA-EXIT
+001080             UNTIL FIM-ARQUIVO-CLIENTES.
+001090     PERFORM 3000-DETECTAR-DUPLICADOS
+001100             THRU 3000-DETECTAR-DUPLICADOS-EXIT.
+001110     PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT.
+001120     GO TO 9999-EXIT.
+001130
+001140*----------------------------------------------------------*
+001150* 1000-INICIALIZAR - ABRE OS ARQUIVOS E LE O 1o REGISTRO    *
+001160*----------------------------------------------------------*
+001170 1000-INICIALIZAR.
+001180     OPEN INPUT CLIENTES-MASTER.
+001190     IF FS-CLIENTES-MASTER NOT = "00"
+001200         DISPLAY "DUPCHECK: ERRO AO ABRIR CLIMSTR - STATUS "
+001210                 FS-CLIENTES-MASTER
+001220         GO TO 9999-EXIT
+001230     END-IF.
+001240     OPEN OUTPUT RELATORIO-DUP.
+001250     WRITE DUP-LINHA FROM DUP-CABECALHO AFTER ADVANCING PAGE.
+001260     PERFORM 2100-LER-PROXIMO-CLIENTE
+001270             THRU 2100-LER-PROXIMO-CLIENTE-EXIT.
+001280 1000-INICIALIZAR-EXIT.
+001290     EXIT.
+001300
+001310*----------------------------------------------------------*
+001320* 2000-CARREGAR-TABELA - COPIA NOME, CPF/CNPJ E NUMERO DE   *
+001330*                    CADA CLIENTE DO MESTRE PARA A TABELA   *
+001340*                    EM MEMORIA, ATE O LIMITE DE ENTRADAS   *
+001350*                    SUPORTADO.                              *
+001360*----------------------------------------------------------*
+001370 2000-CARREGAR-TABELA.
+001380     IF WRK-CONT-REGISTROS >= WRK-MAX-TABELA
+001390         DISPLAY "DUPCHECK: TABELA CHEIA EM " WRK-MAX-TABELA
+001400                 " REGISTROS - RESTANTE DO CLIMSTR IGNORADO"
+001410         SET FIM-ARQUIVO-CLIENTES TO TRUE
+001420         GO TO 2000-CARREGAR-TABELA-EXIT
+001430     END-IF.
+001440     ADD 1 TO WRK-CONT-REGISTROS.
+001450     MOVE CLI-ID          TO TAB-ID(WRK-CONT-REGISTROS).
+001460     MOVE CLI-NOME        TO TAB-NOME(WRK-CONT-REGISTROS).
+001470     MOVE CLI-DOCUMENTO   TO TAB-DOCUMENTO(WRK-CONT-REGISTROS).
+001480     PERFORM 2100-LER-PROXIMO-CLIENTE
+001490             THRU 2100-LER-PROXIMO-CLIENTE-EXIT.
+001500 2000-CARREGAR-TABELA-EXIT.
+001510     EXIT.
+001520
+001530*----------------------------------------------------------*
+001540* 2100-LER-PROXIMO-CLIENTE - LEITURA SEQUENCIAL DO CLIMSTR  *
+001550*----------------------------------------------------------*
+001560 2100-LER-PROXIMO-CLIENTE.
+001570     READ CLIENTES-MASTER NEXT RECORD
+001580         AT END
+001590             SET FIM-ARQUIVO-CLIENTES TO TRUE
+001600         NOT AT END
+001610             CONTINUE
+001620     END-READ.
+001630 2100-LER-PROXIMO-CLIENTE-EXIT.
+001640     EXIT.
+001650
+001660*----------------------------------------------------------*
+001670* 3000-DETECTAR-DUPLICADOS - CONFRONTA CADA PAR DE CLIENTES *
+001680*                    DA TABELA, UMA UNICA VEZ POR PAR.      *
+001690*----------------------------------------------------------*
+001700 3000-DETECTAR-DUPLICADOS.
+001710     PERFORM 3100-COMPARAR-PAR
+001720             THRU 3100-COMPARAR-PAR-EXIT
+001730             VARYING WRK-IDX-1 FROM 1 BY 1
+001740             UNTIL WRK-IDX-1 > WRK-CONT-REGISTROS
+001750             AFTER WRK-IDX-2 FROM 1 BY 1
+001760             UNTIL WRK-IDX-2 > WRK-CONT-REGISTROS.
+001770 3000-DETECTAR-DUPLICADOS-EXIT.
+001780     EXIT.
+001790
+001800*----------------------------------------------------------*
+001810* 3100-COMPARAR-PAR - SO CONFRONTA CADA PAR UMA VEZ (IDX-2  *
+001820*                    MAIOR QUE IDX-1), PELO NOME E PELO     *
+001830*                    CPF/CNPJ (QUANDO PREENCHIDO).          *
+001840*----------------------------------------------------------*
+001850 3100-COMPARAR-PAR.
+001860     IF WRK-IDX-2 > WRK-IDX-1
+001870         IF TAB-NOME(WRK-IDX-1) = TAB-NOME(WRK-IDX-2)
+001880             MOVE "NOME"     TO DUP-TIPO
+001890             MOVE TAB-ID(WRK-IDX-1) TO DUP-ID-1
+001900             MOVE TAB-ID(WRK-IDX-2) TO DUP-ID-2
+001910             MOVE TAB-NOME(WRK-IDX-1) TO DUP-VALOR
+001920             WRITE DUP-LINHA FROM DUP-DETALHE
+001930                     AFTER ADVANCING 1 LINE
+001940             ADD 1 TO WRK-CONT-DUPLICADOS
+001950         END-IF
+001960         IF TAB-DOCUMENTO(WRK-IDX-1) = TAB-DOCUMENTO(WRK-IDX-2)
+001970                 AND TAB-DOCUMENTO(WRK-IDX-1) NOT = ZEROS
+001980             MOVE "DOCUMENTO" TO DUP-TIPO
+001990             MOVE TAB-ID(WRK-IDX-1) TO DUP-ID-1
+002000             MOVE TAB-ID(WRK-IDX-2) TO DUP-ID-2
+002010             MOVE TAB-DOCUMENTO(WRK-IDX-1) TO DUP-VALOR
+002020             WRITE DUP-LINHA FROM DUP-DETALHE
+002030                     AFTER ADVANCING 1 LINE
+002040             ADD 1 TO WRK-CONT-DUPLICADOS
+002050         END-IF
+002060     END-IF.
+002070 3100-COMPARAR-PAR-EXIT.
+002080     EXIT.
+002090
+002100*----------------------------------------------------------*
+002110* 9000-FINALIZAR - IMPRIME O TOTAL E FECHA OS ARQUIVOS      *
+002120*----------------------------------------------------------*
+002130 9000-FINALIZAR.
+002140     MOVE WRK-CONT-DUPLICADOS TO DUP-ROD-TOTAL.
+002150     WRITE DUP-LINHA FROM DUP-RODAPE AFTER ADVANCING 2 LINES.
+002160     CLOSE CLIENTES-MASTER RELATORIO-DUP.
+002170 9000-FINALIZAR-EXIT.
+002180     EXIT.
+002190
+002200 9999-EXIT.
+002210     STOP RUN.
