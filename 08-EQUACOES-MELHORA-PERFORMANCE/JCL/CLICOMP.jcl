@@ -0,0 +1,139 @@
+//CLICOMP  JOB  (ACCTNO),'COMPILA CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------*
+//* CLICOMP - COMPILA E MONTA OS PROGRAMAS DO SUBSISTEMA DE   *
+//*           CLIENTES (CLIENTES, CLIMAINT, CLIRECON,         *
+//*           DUPCHECK, DOCVALID, CLIINQ).                    *
+//*           RODAR SOMENTE APOS ALTERACAO DE FONTE; O JOB DE *
+//*           PRODUCAO DIARIA E O CLIBATCH.                   *
+//*           CADA PROGRAMA TEM SEU PROPRIO STEP DE COMPILE E *
+//*           SEU PROPRIO STEP DE LKED, GERANDO UM MEMBRO     *
+//*           SEPARADO EM CLI.LOADLIB - NAO HA UM OBJSET/      *
+//*           SYSLMOD UNICO PARA TODOS OS PROGRAMAS.          *
+//*-----------------------------------------------------------*
+//* HISTORICO DE ALTERACOES
+//* 2026-08-09 EBC  JOB CRIADO - COMPILE/LINK DOS TRES
+//*                 PROGRAMAS DO SUBSISTEMA DE CLIENTES.
+//* 2026-08-09 EBC  INCLUIDO O COMPILE/LINK DO DUPCHECK, A
+//*                 ROTINA DE DETECCAO DE CLIENTES DUPLICADOS.
+//* 2026-08-09 EBC  INCLUIDO O COMPILE/LINK DO DOCVALID (CALLED
+//*                 PELO CLIMAINT E PELO CLIENTES) E DO CLIINQ
+//*                 (CONSULTA ONLINE), QUE AINDA NAO TINHAM
+//*                 STEP DE MONTAGEM NESTE JOB. O LKED UNICO
+//*                 QUE MONTAVA TODOS OS PROGRAMAS A PARTIR DE
+//*                 UM SO &&OBJSET/SYSLMOD FOI QUEBRADO EM UM
+//*                 STEP DE LKED POR PROGRAMA, CADA UM GERANDO
+//*                 O SEU PROPRIO MEMBRO EM CLI.LOADLIB.
+//*-----------------------------------------------------------*
+//CLIENTES EXEC PGM=IGYCRCTL,PARM='LIB,APOST,RENT'
+//STEPLIB  DD   DSN=SYS1.COB390.COMPLIB,DISP=SHR
+//SYSLIB   DD   DSN=CLI.FONTES.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=CLI.FONTES.COBOL(CLIENTES),DISP=SHR
+//SYSLIN   DD   DSN=&&OBJSET(CLIENTES),DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5,1))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//CLIMAINT EXEC PGM=IGYCRCTL,PARM='LIB,APOST,RENT',
+//             COND=(4,LT,CLIENTES)
+//STEPLIB  DD   DSN=SYS1.COB390.COMPLIB,DISP=SHR
+//SYSLIB   DD   DSN=CLI.FONTES.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=CLI.FONTES.COBOL(CLIMAINT),DISP=SHR
+//SYSLIN   DD   DSN=&&OBJSET(CLIMAINT),DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5,1))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//CLIRECON EXEC PGM=IGYCRCTL,PARM='LIB,APOST,RENT',
+//             COND=(4,LT,CLIENTES)
+//STEPLIB  DD   DSN=SYS1.COB390.COMPLIB,DISP=SHR
+//SYSLIB   DD   DSN=CLI.FONTES.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=CLI.FONTES.COBOL(CLIRECON),DISP=SHR
+//SYSLIN   DD   DSN=&&OBJSET(CLIRECON),DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5,1))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//DUPCHECK EXEC PGM=IGYCRCTL,PARM='LIB,APOST,RENT',
+//             COND=(4,LT,CLIENTES)
+//STEPLIB  DD   DSN=SYS1.COB390.COMPLIB,DISP=SHR
+//SYSLIB   DD   DSN=CLI.FONTES.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=CLI.FONTES.COBOL(DUPCHECK),DISP=SHR
+//SYSLIN   DD   DSN=&&OBJSET(DUPCHECK),DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5,1))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//DOCVALID EXEC PGM=IGYCRCTL,PARM='LIB,APOST,RENT',
+//             COND=(4,LT,CLIENTES)
+//STEPLIB  DD   DSN=SYS1.COB390.COMPLIB,DISP=SHR
+//SYSLIB   DD   DSN=CLI.FONTES.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=CLI.FONTES.COBOL(DOCVALID),DISP=SHR
+//SYSLIN   DD   DSN=&&OBJSET(DOCVALID),DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5,1))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//CLIINQ   EXEC PGM=IGYCRCTL,PARM='LIB,APOST,RENT',
+//             COND=(4,LT,CLIENTES)
+//STEPLIB  DD   DSN=SYS1.COB390.COMPLIB,DISP=SHR
+//SYSLIB   DD   DSN=CLI.FONTES.COPYLIB,DISP=SHR
+//SYSIN    DD   DSN=CLI.FONTES.COBOL(CLIINQ),DISP=SHR
+//SYSLIN   DD   DSN=&&OBJSET(CLIINQ),DISP=(MOD,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5,1))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKCLIEN  EXEC PGM=IEWL,PARM='LIST,XREF',
+//             COND=(4,LT,CLIENTES)
+//SYSLIN   DD   DSN=&&OBJSET(CLIENTES),DISP=(OLD,PASS)
+//SYSLMOD  DD   DSN=CLI.LOADLIB(CLIENTES),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKCLMNT  EXEC PGM=IEWL,PARM='LIST,XREF',
+//             COND=(4,LT,CLIMAINT)
+//SYSLIN   DD   DSN=&&OBJSET(CLIMAINT),DISP=(OLD,PASS)
+//SYSLMOD  DD   DSN=CLI.LOADLIB(CLIMAINT),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKRECON  EXEC PGM=IEWL,PARM='LIST,XREF',
+//             COND=(4,LT,CLIRECON)
+//SYSLIN   DD   DSN=&&OBJSET(CLIRECON),DISP=(OLD,PASS)
+//SYSLMOD  DD   DSN=CLI.LOADLIB(CLIRECON),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKDUPCK  EXEC PGM=IEWL,PARM='LIST,XREF',
+//             COND=(4,LT,DUPCHECK)
+//SYSLIN   DD   DSN=&&OBJSET(DUPCHECK),DISP=(OLD,PASS)
+//SYSLMOD  DD   DSN=CLI.LOADLIB(DUPCHECK),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKDOCVL  EXEC PGM=IEWL,PARM='LIST,XREF',
+//             COND=(4,LT,DOCVALID)
+//SYSLIN   DD   DSN=&&OBJSET(DOCVALID),DISP=(OLD,PASS)
+//SYSLMOD  DD   DSN=CLI.LOADLIB(DOCVALID),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKCLINQ  EXEC PGM=IEWL,PARM='LIST,XREF',
+//             COND=(4,LT,CLIINQ)
+//SYSLIN   DD   DSN=&&OBJSET(CLIINQ),DISP=(OLD,DELETE)
+//SYSLMOD  DD   DSN=CLI.LOADLIB(CLIINQ),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
