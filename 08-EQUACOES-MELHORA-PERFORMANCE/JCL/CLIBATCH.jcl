@@ -0,0 +1,79 @@
+//CLIBATCH JOB  (ACCTNO),'LOTE DIARIO CLIENTES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------*
+//* CLIBATCH - LOTE DIARIO DE JUROS DE CLIENTES.               *
+//*            STEP00 RODA ANTES DO CALCULO DE JUROS E         *
+//*            CONFRONTA O MESTRE EM BUSCA DE NOME OU          *
+//*            CPF/CNPJ DUPLICADO (DUPCHECK), COMO UMA         *
+//*            CRITICA PRE-PROCESSAMENTO - NAO DEPENDE DE      *
+//*            NENHUM OUTRO STEP, POIS LE O CLIMSTR DIRETO.    *
+//*            STEP01 RODA O CALCULO DE JUROS (CLIENTES).      *
+//*            STEP02 SO RODA SE O STEP01 TERMINOU COM RC<=04, *
+//*            E CONFERE O MESTRE CONTRA O TOTAL CONTABIL      *
+//*            (CLIRECON). SE O STEP01 ABORTAR (ROTINA JA      *
+//*            EXECUTADA HOJE, ARQUIVO FALTANDO, ETC.) O       *
+//*            STEP02 E PULADO PARA NAO CONCILIAR DADO PARCIAL.*
+//*-----------------------------------------------------------*
+//* HISTORICO DE ALTERACOES
+//* 2026-08-09 EBC  JOB CRIADO - STREAM DE PRODUCAO DO LOTE
+//*                 DIARIO DE JUROS MAIS A CONCILIACAO CONTRA
+//*                 O RAZAO (GLINTF).
+//* 2026-08-09 EBC  DDs DE STEP01 ATUALIZADAS PARA REFLETIR OS
+//*                 ARQUIVOS QUE O CLIENTES PASSOU A USAR:
+//*                 REJEITOS DA CRITICA (CLIREJ), STATUS DE
+//*                 CONCLUSAO (CLISTAT), HISTORICO DE TAXA
+//*                 (CLITXULT/CLITXAH) E BACKUP DO MESTRE
+//*                 (CLIBKUP, NOVA GERACAO A CADA EXECUCAO).
+//* 2026-08-09 EBC  INCLUIDA DD CLIEXTR, O EXTRATO DE LAYOUT
+//*                 FIXO CONSUMIDO PELO SISTEMA DE EXTRATOS.
+//* 2026-08-09 EBC  INCLUIDO STEP03 (DUPCHECK), DETECCAO DE
+//*                 CLIENTE DUPLICADO A PARTIR DO CLIBKUP.
+//* 2026-08-09 EBC  DUPCHECK PASSA A SER O STEP00, RODANDO
+//*                 ANTES DOS JUROS E LENDO O CLIMSTR DIRETO
+//*                 (EM VEZ DO CLIBKUP DO DIA ANTERIOR), PARA
+//*                 PEGAR DUPLICIDADE ANTES DO LOTE POSTAR OS
+//*                 JUROS, NAO DEPOIS.
+//* 2026-08-09 EBC  CORRIGIDO STEP02 - O TESTE COND=(4,GT,STEP01)
+//*                 ESTAVA INVERTIDO (PULAVA O STEP SEMPRE QUE O
+//*                 STEP01 TERMINASSE BEM, RC 0-3, E RODAVA SO
+//*                 QUANDO O STEP01 DESSE RC>=4). O TESTE CORRETO
+//*                 PARA "SO RODA SE RC<=04", CONFORME O CLICOMP.JCL
+//*                 JA FAZ, E COND=(4,LT,STEP01).
+//* 2026-08-09 EBC  CLIEXTR PASSA A USAR GERACAO GDG (+1), COMO O
+//*                 CLIBKUP JA FAZIA - COM DSN FIXO E DISP=NEW O
+//*                 STEP01 SO RODAVA NO PRIMEIRO DIA; NO DIA
+//*                 SEGUINTE O DATA SET JA CATALOGADO FAZIA A
+//*                 ALOCACAO FALHAR (DUPLICATE DATA SET NAME NUM
+//*                 REQUEST NEW).
+//*-----------------------------------------------------------*
+//STEP00   EXEC PGM=DUPCHECK
+//STEPLIB  DD   DSN=CLI.LOADLIB,DISP=SHR
+//CLIMSTR  DD   DSN=CLI.PROD.CLIMSTR,DISP=SHR
+//CLIDUP   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP01   EXEC PGM=CLIENTES,PARM='        '
+//STEPLIB  DD   DSN=CLI.LOADLIB,DISP=SHR
+//CLIMSTR  DD   DSN=CLI.PROD.CLIMSTR,DISP=SHR
+//CLIPARM  DD   DSN=CLI.PROD.CLIPARM,DISP=SHR
+//RELCLI   DD   SYSOUT=*
+//CLIAUDIT DD   DSN=CLI.PROD.CLIAUDIT,DISP=MOD
+//CLICTRL  DD   DSN=CLI.PROD.CLICTRL,DISP=SHR
+//CLICKPT  DD   DSN=CLI.PROD.CLICKPT,DISP=SHR
+//RELEXC   DD   SYSOUT=*
+//CLIREJ   DD   SYSOUT=*
+//CLISTAT  DD   DSN=CLI.PROD.CLISTAT,DISP=SHR
+//CLITXULT DD   DSN=CLI.PROD.CLITXULT,DISP=SHR
+//CLITXAH  DD   DSN=CLI.PROD.CLITXAH,DISP=MOD
+//CLIBKUP  DD   DSN=CLI.PROD.CLIBKUP(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5))
+//CLIEXTR  DD   DSN=CLI.PROD.CLIEXTR(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP02   EXEC PGM=CLIRECON,COND=(4,LT,STEP01)
+//STEPLIB  DD   DSN=CLI.LOADLIB,DISP=SHR
+//CLIMSTR  DD   DSN=CLI.PROD.CLIMSTR,DISP=SHR
+//GLINTF   DD   DSN=CLI.PROD.GLINTF,DISP=SHR
+//RELCONC  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
